@@ -0,0 +1,12 @@
+      *> Layout de una linea de transaccion de facturacion: el saldo
+      *> anterior del cliente mas hasta cuatro importes de factura,
+      *> pensado para alimentar la adicion multiple de
+      *> operacionesMatConDifVerbos con datos reales en lugar de
+      *> valores fijos en WORKING-STORAGE.
+       01  Registro-Factura.
+           05 Fac-Cliente-ID          PIC 9(6).
+           05 Fac-Saldo-Anterior      PIC S9(7)V99.
+           05 Fac-Importe-1           PIC S9(7)V99.
+           05 Fac-Importe-2           PIC S9(7)V99.
+           05 Fac-Importe-3           PIC S9(7)V99.
+           05 Fac-Importe-4           PIC S9(7)V99.
