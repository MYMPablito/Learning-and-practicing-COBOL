@@ -0,0 +1,7 @@
+      *> Layout del archivo de cuentas a validar (cuentas.dat). El
+      *> numero de cuenta es de largo fijo y se guarda como texto
+      *> porque puede traer digitos hexadecimales (0-9, A-F), no solo
+      *> numericos.
+       01  Registro-Cuenta.
+           05 Cta-Numero              PIC X(08).
+           05 Cta-Titular             PIC X(30).
