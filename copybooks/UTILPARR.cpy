@@ -0,0 +1,8 @@
+      *> Parrafos utilitarios de PROCEDURE DIVISION para COPY directo
+      *> en el programa que los necesite, en vez de repetir el mismo
+      *> ACCEPT/IF en cada uno. El programa que la incluya debe traer
+      *> tambien COPY CONFIRMASN en su WORKING-STORAGE SECTION, y
+      *> mostrar su propio DISPLAY con la pregunta antes de hacer
+      *> PERFORM ConfirmaSN.
+       ConfirmaSN.
+           ACCEPT WS-Respuesta-SN.
