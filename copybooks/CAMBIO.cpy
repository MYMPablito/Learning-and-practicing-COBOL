@@ -0,0 +1,10 @@
+      *> Layout del registro de historial de cambios manuales
+      *> (cambios.log). Un renglon por cada correccion manual aplicada
+      *> a un registro maestro, para tener rastro de auditoria del
+      *> valor anterior en vez de perderlo en cuanto se ejecuta el
+      *> MOVE.
+       01  Registro-Cambio.
+           05 Cmb-Campo               PIC X(20).
+           05 Cmb-Valor-Anterior      PIC X(32).
+           05 Cmb-Valor-Nuevo         PIC X(32).
+           05 Cmb-Fecha-Hora          PIC X(21).
