@@ -0,0 +1,11 @@
+      *> Layout del archivo de rechazo de nombres de empleados con
+      *> caracteres no alfabeticos (nombres_rechazados.log), un
+      *> renglon por empleado cuyo nombre o apellido no supero la
+      *> prueba de clase ALPHABETIC, igual en espiritu a RECHAZO.cpy
+      *> y RECHCTA.cpy para sus propios universos de datos.
+       01  Registro-Rechazo-Nombre.
+           05 RNom-ID                 PIC 9(6).
+           05 RNom-Nombre             PIC X(15).
+           05 RNom-Apellido           PIC X(30).
+           05 RNom-Motivo             PIC X(20).
+           05 RNom-Fecha-Hora         PIC X(21).
