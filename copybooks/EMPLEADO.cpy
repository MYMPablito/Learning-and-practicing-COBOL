@@ -0,0 +1,20 @@
+      *> Layout del registro maestro de empleados (empleados.dat).
+      *> Compartido por todos los programas que leen o escriben el
+      *> archivo de empleados, para que todos vean los mismos campos.
+       01  Registro-Empleado.
+           05 Emp-ID                  PIC 9(6).
+      *> Nombre, apellidos y telefonos: ver copybooks/CONTACTO.cpy.
+           COPY CONTACTO.
+           05 Emp-Departamento        PIC X(15).
+           05 Emp-Fecha-Ingreso.
+               10 Emp-Fecha-Anio      PIC 9(4).
+               10 Emp-Fecha-Mes       PIC 9(2).
+               10 Emp-Fecha-Dia       PIC 9(2).
+           05 Emp-Salario             PIC 9(7)V99.
+      *> Fecha de nacimiento, para reportes de RRHH por rango de edad
+      *> (empleadosDistribEdad.cbl). Agregada al final del registro
+      *> para no correr los campos existentes.
+           05 Emp-Fecha-Nacimiento.
+               10 Emp-Fecha-Nac-Anio  PIC 9(4).
+               10 Emp-Fecha-Nac-Mes   PIC 9(2).
+               10 Emp-Fecha-Nac-Dia   PIC 9(2).
