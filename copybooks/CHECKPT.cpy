@@ -0,0 +1,8 @@
+      *> Layout del registro de checkpoint de un solo renglon para
+      *> reanudar un PERFORM VARYING largo desde el ultimo valor
+      *> procesado en vez de reprocesar todo desde el principio si el
+      *> job se cae a la mitad.
+       01  Registro-Checkpoint.
+           05 Chk-Programa            PIC X(20).
+           05 Chk-Valor-Clave         PIC 9(09).
+           05 Chk-Fecha-Hora          PIC X(21).
