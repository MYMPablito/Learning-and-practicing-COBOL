@@ -0,0 +1,12 @@
+      *> Layout de la bitacora de auditoria de Calculadora
+      *> (calculog.dat). Compartido con cualquier programa que necesite
+      *> leer el mismo archivo, como el exportador a CSV. Los campos de
+      *> importe llevan dos decimales para que un renglon de modo
+      *> moneda se pueda grabar sin truncar los centavos; una
+      *> transaccion de modo entero simplemente los deja en cero.
+       01  RegistroLog.
+           05 Log-Timestamp           PIC X(21).
+           05 Log-Opcion              PIC 9.
+           05 Log-Numero1             PIC S9(7)V99.
+           05 Log-Numero2             PIC S9(7)V99.
+           05 Log-Resultado           PIC S9(9)V99.
