@@ -0,0 +1,16 @@
+      *> Layout compartido de datos de contacto (nombre, apellidos y
+      *> telefonos). Pensado para incluirse con COPY dentro de
+      *> cualquier registro que necesite estos campos -empleados,
+      *> clientes, etc.- en lugar de que cada programa invente los
+      *> suyos.
+       05  Cont-Nombre                 PIC X(15).
+       05  Cont-Apellidos.
+           10 Cont-Primer-Apellido     PIC X(30).
+           10 Cont-Segundo-Apellido    PIC X(30).
+      *> Historial de telefonos de largo variable: ya no son solo casa,
+      *> trabajo y otro, cualquier contacto puede traer los que tenga
+      *> a la mano (por ejemplo un segundo celular).
+       05  Cont-Cantidad-Telefonos     PIC 9 VALUE ZERO.
+       05  Cont-Telefonos OCCURS 5 TIMES.
+           10 Cont-Tel-Etiqueta        PIC X(10).
+           10 Cont-Tel-Numero          PIC X(12).
