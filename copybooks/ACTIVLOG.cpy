@@ -0,0 +1,8 @@
+      *> Layout de la bitacora de actividad de inicio de sesion
+      *> (actividad.log): un renglon por cada programa que un operador
+      *> lanzo desde el menu de creandoMenuDeConsola.cbl. Compartido
+      *> con cualquier reporte que necesite leer la misma bitacora.
+       01  Registro-Actividad.
+           05 Act-Operador            PIC X(6).
+           05 Act-Programa            PIC X(20).
+           05 Act-Fecha-Hora          PIC X(21).
