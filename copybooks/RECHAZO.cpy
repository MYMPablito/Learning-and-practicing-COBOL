@@ -0,0 +1,8 @@
+      *> Layout del archivo de rechazos de paises no reconocidos
+      *> (paises_rechazados.log). Cada renglon es un valor que no
+      *> aparecio en el catalogo de paises, para revisar calidad de
+      *> datos y ampliar el catalogo con casos reales.
+       01  Registro-Rechazo.
+           05 Rec-Pais                PIC X(20).
+           05 Rec-Operador            PIC X(6).
+           05 Rec-Fecha-Hora          PIC X(21).
