@@ -0,0 +1,9 @@
+      *> Layout de un renglon de comandos para el driver de lote de
+      *> condicionalEvaluate (comandos_evaluate.dat): la misma opcion
+      *> de menu (1-7) y los dos operandos que el programa interactivo
+      *> pediria por ACCEPT, para poder correr muchas selecciones de
+      *> menu sin operador enfrente.
+       01  Registro-Comando.
+           05 Cmd-Opcion              PIC 9.
+           05 Cmd-OperandoA           PIC 999.
+           05 Cmd-OperandoB           PIC 999.
