@@ -0,0 +1,7 @@
+      *> Campo de trabajo para el parrafo compartido ConfirmaSN de
+      *> UTILPARR.cpy. Va en la WORKING-STORAGE SECTION del programa
+      *> que pida la confirmacion; el parrafo en si vive aparte porque
+      *> una copybook de PROCEDURE DIVISION no puede traer sus propios
+      *> datos.
+       01  WS-Respuesta-SN            PIC X(01) VALUE "N".
+           88 Respuesta-Afirmativa VALUE "S" "s".
