@@ -0,0 +1,7 @@
+      *> Layout del catalogo de paises y continentes (paises.dat).
+      *> Compartido por cualquier programa que necesite clasificar un
+      *> pais por continente sin mantener listas sueltas en el codigo.
+       01  Registro-Pais.
+           05 Pais-Codigo             PIC X(3).
+           05 Pais-Nombre             PIC X(20).
+           05 Pais-Continente         PIC X(10).
