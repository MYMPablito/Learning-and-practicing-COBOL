@@ -0,0 +1,9 @@
+      *> Layout del registro de la bitacora de errores aritmeticos
+      *> (errores.log). Compartido por todos los programas que atrapan
+      *> ON SIZE ERROR, para que todos escriban el mismo formato y se
+      *> pueda revisar un solo archivo al final del dia.
+       01  Registro-Error.
+           05 Err-Programa            PIC X(20).
+           05 Err-Parrafo             PIC X(30).
+           05 Err-Mensaje             PIC X(50).
+           05 Err-Fecha-Hora          PIC X(21).
