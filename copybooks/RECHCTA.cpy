@@ -0,0 +1,8 @@
+      *> Layout del archivo de rechazo de cuentas con numero invalido
+      *> (cuentas_rechazadas.log): un renglon por cuenta cuyo numero
+      *> no paso la prueba de clase Hexadecimal, igual en espiritu al
+      *> RECHAZO.cpy de paises no reconocidos.
+       01  Registro-Rechazo-Cuenta.
+           05 RCta-Numero             PIC X(08).
+           05 RCta-Titular            PIC X(30).
+           05 RCta-Fecha-Hora         PIC X(21).
