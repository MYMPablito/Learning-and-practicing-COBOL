@@ -0,0 +1,10 @@
+      *> Layout de la bitacora de alertas (alertas.log). Un renglon se
+      *> escribe aqui cuando el mismo run acumula demasiados ON SIZE
+      *> ERROR, para que el operador revise si el problema es de
+      *> datos de origen y no un simple error de captura.
+       01  Registro-Alerta.
+           05 Alt-Programa            PIC X(20).
+           05 Alt-Parrafo             PIC X(30).
+           05 Alt-Mensaje             PIC X(50).
+           05 Alt-Contador            PIC 9(4).
+           05 Alt-Fecha-Hora          PIC X(21).
