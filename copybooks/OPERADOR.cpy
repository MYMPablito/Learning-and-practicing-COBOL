@@ -0,0 +1,7 @@
+      *> Layout del archivo de credenciales de operadores
+      *> (operadores.dat). Compartido por el menu de acceso y por
+      *> cualquier reporte que necesite validar o listar operadores.
+       01  Registro-Operador.
+           05 Op-ID                  PIC X(6).
+           05 Op-Password            PIC X(10).
+           05 Op-Nombre              PIC X(20).
