@@ -0,0 +1,11 @@
+      *> Layout del registro del archivo de captacion de clientes
+      *> (clientes.dat), alimentado por EntradaDatos. Cli-ID es el
+      *> numero secuencial asignado por el archivo contador, para que
+      *> los programas que vengan despues puedan referenciar a la
+      *> persona por numero y no por nombre.
+       01  Registro-Cliente.
+           05 Cli-ID                 PIC 9(06).
+      *> Nombre, apellidos y telefonos: ver copybooks/CONTACTO.cpy.
+           COPY CONTACTO.
+           05 Cli-Edad               PIC 9(03).
+           05 Cli-Fecha-Hora         PIC X(21).
