@@ -0,0 +1,5 @@
+      *> Layout del archivo contador de un solo registro que lleva el
+      *> proximo numero de cliente/solicitante a asignar. Se reescribe
+      *> completo cada vez que se consume un numero.
+       01  Registro-Contador.
+           05 Cnt-Siguiente-ID       PIC 9(06).
