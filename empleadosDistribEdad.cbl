@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpleadosDistribEdad.
+
+      *> Reporte de RRHH con la distribucion de empleados por rango de
+      *> edad, calculada a partir de Emp-Fecha-Nacimiento y la fecha
+      *> de hoy. Sigue el mismo patron de tabla acumuladora que
+      *> resumenErrores.cbl usa para agrupar por programa/parrafo,
+      *> aqui con rangos de edad fijos en vez de grupos descubiertos
+      *> al vuelo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARCHIVO-EMPLEADOS
+               ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
+
+               SELECT ArchivoReporte
+               ASSIGN TO "distrib_edad.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
+       FD  ArchivoReporte
+           LABEL RECORD IS STANDARD.
+       01  Linea-Reporte PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Empleados PIC XX VALUE SPACES.
+           88 Empleados-No-Existe VALUE "05" "35".
+       01 WS-Estado-Reporte PIC XX VALUE SPACES.
+
+       01 WS-Fin-Empleados PIC X VALUE "N".
+           88 Fin-Empleados VALUE "S".
+
+       01 WS-Fecha-Hoy.
+           05 WS-Hoy-Anio PIC 9(4).
+           05 WS-Hoy-Mes  PIC 9(2).
+           05 WS-Hoy-Dia  PIC 9(2).
+
+       01 WS-Edad PIC 9(3) VALUE ZEROS.
+       01 WS-Total-Empleados PIC 9(6) VALUE ZEROS.
+
+      *> Rangos fijos: menos de 25, 25-34, 35-44, 45-54, 55 en
+      *> adelante. Alcanza para el perfil tipico de una nomina.
+       01 WS-Tabla-Rangos.
+           05 WS-Rango-Menor-25   PIC 9(5) VALUE ZEROS.
+           05 WS-Rango-25-34      PIC 9(5) VALUE ZEROS.
+           05 WS-Rango-35-44      PIC 9(5) VALUE ZEROS.
+           05 WS-Rango-45-54      PIC 9(5) VALUE ZEROS.
+           05 WS-Rango-55-Mas     PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ARCHIVO-EMPLEADOS
+           IF Empleados-No-Existe
+               DISPLAY "No existe el archivo de empleados todavia."
+               CLOSE ARCHIVO-EMPLEADOS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Fecha-Hoy
+               PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+                   READ ARCHIVO-EMPLEADOS
+                       AT END SET Fin-Empleados TO TRUE
+                       NOT AT END PERFORM 1000-Clasifica-Empleado
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-EMPLEADOS
+               PERFORM 3000-Escribe-Reporte
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-Clasifica-Empleado.
+           ADD 1 TO WS-Total-Empleados
+           PERFORM 1100-Calcula-Edad
+           PERFORM 1200-Acumula-Rango.
+
+      *> Edad en anios cumplidos: la diferencia de anios, ajustada un
+      *> anio menos si el cumpleanios de este anio todavia no llego.
+       1100-Calcula-Edad.
+           COMPUTE WS-Edad = WS-Hoy-Anio - Emp-Fecha-Nac-Anio
+           IF WS-Hoy-Mes < Emp-Fecha-Nac-Mes
+              OR (WS-Hoy-Mes = Emp-Fecha-Nac-Mes
+                  AND WS-Hoy-Dia < Emp-Fecha-Nac-Dia)
+               SUBTRACT 1 FROM WS-Edad
+           END-IF.
+
+       1200-Acumula-Rango.
+           IF WS-Edad < 25
+               ADD 1 TO WS-Rango-Menor-25
+           ELSE
+               IF WS-Edad < 35
+                   ADD 1 TO WS-Rango-25-34
+               ELSE
+                   IF WS-Edad < 45
+                       ADD 1 TO WS-Rango-35-44
+                   ELSE
+                       IF WS-Edad < 55
+                           ADD 1 TO WS-Rango-45-54
+                       ELSE
+                           ADD 1 TO WS-Rango-55-Mas
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-Escribe-Reporte.
+           OPEN OUTPUT ArchivoReporte
+           MOVE "DISTRIBUCION DE EMPLEADOS POR EDAD" TO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE ALL "-" TO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "Menores de 25:     " DELIMITED BY SIZE
+               WS-Rango-Menor-25 DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "De 25 a 34:        " DELIMITED BY SIZE
+               WS-Rango-25-34 DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "De 35 a 44:        " DELIMITED BY SIZE
+               WS-Rango-35-44 DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "De 45 a 54:        " DELIMITED BY SIZE
+               WS-Rango-45-54 DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "55 en adelante:    " DELIMITED BY SIZE
+               WS-Rango-55-Mas DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           STRING "TOTAL EMPLEADOS:   " DELIMITED BY SIZE
+               WS-Total-Empleados DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           CLOSE ArchivoReporte.
+
+       END PROGRAM EmpleadosDistribEdad.
