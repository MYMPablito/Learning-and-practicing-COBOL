@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResumenErrores.
+
+      *> Reporte de fin de dia: recorre errores.log (comun a
+      *> manejoErrores, redondeoDecimales y
+      *> OperacionesMatematicasConVerbos via RegistraErrorLog) y cuenta
+      *> cuantos ON SIZE ERROR trapeo cada programa/parrafo, para que
+      *> operaciones tenga una sola vista agregada en vez de tener que
+      *> leer renglon por renglon.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoErrores
+               ASSIGN TO "errores.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Errores.
+
+               SELECT ArchivoResumen
+               ASSIGN TO "resumen_errores.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Resumen.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoErrores
+           LABEL RECORD IS STANDARD.
+           COPY ERRORLOG.
+
+       FD  ArchivoResumen
+           LABEL RECORD IS STANDARD.
+       01  Linea-Resumen PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Errores PIC XX VALUE SPACES.
+           88 Fin-Errores VALUE "10".
+           88 Errores-No-Existe VALUE "05" "35".
+       01 WS-Estado-Resumen PIC XX VALUE SPACES.
+
+       01 WS-Total-Renglones PIC 9(5) VALUE ZEROS.
+
+      *> Tabla acumuladora por combinacion programa/parrafo. 20
+      *> entradas cubre con holgura los tres programas de origen
+      *> actuales mas cualquiera que se agregue despues.
+       01 WS-Max-Grupos PIC 9(3) VALUE 20.
+       01 WS-Cantidad-Grupos PIC 9(3) VALUE ZEROS.
+       01 WS-Tabla-Grupos.
+           05 WS-Grupo OCCURS 20 TIMES
+                       INDEXED BY WS-Idx-Grupo.
+               10 WS-Grupo-Programa PIC X(20).
+               10 WS-Grupo-Parrafo  PIC X(30).
+               10 WS-Grupo-Contador PIC 9(5).
+
+       01 WS-Sub PIC 9(3) VALUE ZEROS.
+       01 WS-Encontrado PIC X(01) VALUE "N".
+           88 Grupo-Encontrado VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ArchivoErrores
+           IF Errores-No-Existe
+               DISPLAY "No hay errores.log que resumir."
+           ELSE
+               PERFORM WITH TEST BEFORE UNTIL Fin-Errores
+                   READ ArchivoErrores
+                       AT END SET Fin-Errores TO TRUE
+                       NOT AT END PERFORM 2200-Acumula-Un-Renglon
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoErrores
+           END-IF
+           PERFORM 3000-Escribe-Resumen
+           DISPLAY "Resumen escrito en resumen_errores.rpt ("
+               WS-Total-Renglones " renglones)"
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       2200-Acumula-Un-Renglon.
+           ADD 1 TO WS-Total-Renglones
+           MOVE "N" TO WS-Encontrado
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Cantidad-Grupos
+               IF Err-Programa = WS-Grupo-Programa(WS-Sub)
+                  AND Err-Parrafo = WS-Grupo-Parrafo(WS-Sub)
+                   ADD 1 TO WS-Grupo-Contador(WS-Sub)
+                   MOVE "S" TO WS-Encontrado
+                   MOVE WS-Cantidad-Grupos TO WS-Sub
+               END-IF
+           END-PERFORM
+           IF NOT Grupo-Encontrado
+              AND WS-Cantidad-Grupos < WS-Max-Grupos
+               ADD 1 TO WS-Cantidad-Grupos
+               MOVE Err-Programa
+                   TO WS-Grupo-Programa(WS-Cantidad-Grupos)
+               MOVE Err-Parrafo
+                   TO WS-Grupo-Parrafo(WS-Cantidad-Grupos)
+               MOVE 1 TO WS-Grupo-Contador(WS-Cantidad-Grupos)
+           END-IF.
+
+       3000-Escribe-Resumen.
+           OPEN OUTPUT ArchivoResumen
+           MOVE SPACES TO Linea-Resumen
+           STRING "RESUMEN DE DESBORDAMIENTOS - "
+               DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+               INTO Linea-Resumen
+           WRITE Linea-Resumen
+           MOVE ALL "-" TO Linea-Resumen
+           WRITE Linea-Resumen
+           MOVE SPACES TO Linea-Resumen
+           STRING "PROGRAMA" DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               "PARRAFO" DELIMITED BY SIZE
+               "                    " DELIMITED BY SIZE
+               "          CANTIDAD" DELIMITED BY SIZE
+               INTO Linea-Resumen
+           WRITE Linea-Resumen
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Cantidad-Grupos
+               PERFORM 3100-Escribe-Grupo
+           END-PERFORM
+           MOVE SPACES TO Linea-Resumen
+           STRING "TOTAL DE DESBORDAMIENTOS: " DELIMITED BY SIZE
+               WS-Total-Renglones DELIMITED BY SIZE
+               INTO Linea-Resumen
+           WRITE Linea-Resumen
+           CLOSE ArchivoResumen.
+
+       3100-Escribe-Grupo.
+           MOVE SPACES TO Linea-Resumen
+           STRING WS-Grupo-Programa(WS-Sub) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-Grupo-Parrafo(WS-Sub) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-Grupo-Contador(WS-Sub) DELIMITED BY SIZE
+               INTO Linea-Resumen
+           WRITE Linea-Resumen.
+
+       END PROGRAM ResumenErrores.
