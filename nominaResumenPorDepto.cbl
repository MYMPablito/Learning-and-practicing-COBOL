@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NominaResumenPorDepto.
+
+      *> Reporte de nomina con corte de control por departamento,
+      *> construido con la misma tecnica de PERFORM ... THROUGH que
+      *> performThruYThrough.cbl demuestra sobre cuatro preguntas de
+      *> consola, aplicada aqui a un rango real de detalle/subtotal/
+      *> salto de pagina por cada empleado del padron.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+      *> Mismos glyphs de fraccion que test.cbl declara para la
+      *> pantalla, usados aqui en el renglon de promedio salarial: un
+      *> promedio en pesos con cuarto/medio/tres cuartos exactos se ve
+      *> mejor en un reporte impreso con el glyph de fraccion que con
+      *> ".25"/".50"/".75".
+               SYMBOLIC CHARACTERS MEDIO ARE 172
+                                   CUARTO 173
+                                   TRES-CUARTOS 244.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARCHIVO-EMPLEADOS
+               ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
+
+               SELECT ArchivoReporte
+               ASSIGN TO "nomina_resumen.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
+       FD  ArchivoReporte
+           LABEL RECORD IS STANDARD.
+       01  Linea-Reporte PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Empleados PIC XX VALUE SPACES.
+           88 Empleados-No-Existe VALUE "05" "35".
+       01 WS-Estado-Reporte PIC XX VALUE SPACES.
+
+       01 WS-Fin-Empleados PIC X VALUE "N".
+           88 Fin-Empleados VALUE "S".
+
+      *> Tabla en memoria con los empleados leidos, para poder
+      *> ordenarlos por departamento antes de reportar: el archivo
+      *> maestro esta en orden de Emp-ID, no de departamento.
+       01 WS-Max-Empleados PIC 9(4) VALUE 500.
+       01 WS-Cantidad-Empleados PIC 9(4) VALUE ZEROS.
+       01 WS-Tabla-Empleados.
+           05 WS-Empleado OCCURS 500 TIMES
+                          INDEXED BY WS-Idx-Emp.
+               10 WS-Tab-Departamento PIC X(15).
+               10 WS-Tab-ID          PIC 9(6).
+               10 WS-Tab-Nombre      PIC X(15).
+               10 WS-Tab-Apellido    PIC X(30).
+               10 WS-Tab-Salario     PIC 9(7)V99.
+
+       01 WS-Sub-I PIC 9(4) VALUE ZEROS.
+       01 WS-Sub-J PIC 9(4) VALUE ZEROS.
+       01 WS-Tab-Temp.
+           05 WS-Temp-Departamento PIC X(15).
+           05 WS-Temp-ID          PIC 9(6).
+           05 WS-Temp-Nombre      PIC X(15).
+           05 WS-Temp-Apellido    PIC X(30).
+           05 WS-Temp-Salario     PIC 9(7)V99.
+
+       01 WS-Departamento-Anterior PIC X(15) VALUE SPACES.
+       01 WS-Primer-Renglon PIC X VALUE "S".
+           88 Primer-Renglon VALUE "S".
+
+       01 WS-Numero-Pagina PIC 9(3) VALUE ZEROS.
+       01 WS-Lineas-En-Pagina PIC 9(3) VALUE ZEROS.
+       01 WS-Max-Lineas-Pagina PIC 9(3) VALUE 20.
+
+       01 WS-Contador-Depto PIC 9(4) VALUE ZEROS.
+       01 WS-Total-Depto PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-Contador-General PIC 9(6) VALUE ZEROS.
+       01 WS-Total-General PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-Linea-Encabezado.
+           05 FILLER PIC X(20) VALUE "RESUMEN DE NOMINA - ".
+           05 WS-Enc-Departamento PIC X(15).
+           05 FILLER PIC X(10) VALUE " - PAGINA ".
+           05 WS-Enc-Pagina PIC ZZ9.
+
+       01 WS-Linea-Detalle.
+           05 WS-Det-ID PIC ZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-Det-Nombre PIC X(15).
+           05 WS-Det-Apellido PIC X(30).
+           05 WS-Det-Salario PIC Z(6)9.99.
+
+       01 WS-Linea-Subtotal.
+           05 FILLER PIC X(20) VALUE "SUBTOTAL DEPTO ".
+           05 WS-Sub-Departamento PIC X(15).
+           05 FILLER PIC X(11) VALUE " EMPLEADOS ".
+           05 WS-Sub-Contador PIC ZZZ9.
+           05 FILLER PIC X(9) VALUE " TOTAL $ ".
+           05 WS-Sub-Total PIC Z(6)9.99.
+
+       01 WS-Promedio-Depto PIC 9(7)V99 VALUE ZEROS.
+       01 WS-Promedio-Entero PIC 9(7) VALUE ZEROS.
+       01 WS-Promedio-Centavos PIC 99 VALUE ZEROS.
+
+       01 WS-Linea-Promedio.
+           05 FILLER PIC X(20) VALUE "PROMEDIO SALARIO $ ".
+           05 WS-Prom-Entero PIC Z(6)9.
+           05 WS-Prom-Sufijo PIC X(03) VALUE SPACES.
+
+       01 WS-Linea-Total-General.
+           05 FILLER PIC X(24) VALUE "TOTAL GENERAL EMPLEADOS ".
+           05 WS-Tot-Contador PIC ZZZZZ9.
+           05 FILLER PIC X(9) VALUE " TOTAL $ ".
+           05 WS-Tot-Total PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ARCHIVO-EMPLEADOS
+           IF Empleados-No-Existe
+               DISPLAY "No existe el archivo de empleados todavia."
+               CLOSE ARCHIVO-EMPLEADOS
+      *> Codigo de retorno 8: el paso no pudo correr por falta de su
+      *> archivo de entrada, para que un job stream que lo encadene
+      *> sepa que este paso fallo y no siga con los que dependen de el.
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 1000-Carga-Tabla
+               CLOSE ARCHIVO-EMPLEADOS
+               PERFORM 1500-Ordena-Tabla
+               OPEN OUTPUT ArchivoReporte
+               PERFORM 2000-Procesa-Empleado
+                   VARYING WS-Sub-I FROM 1 BY 1
+                   UNTIL WS-Sub-I > WS-Cantidad-Empleados
+               IF NOT Primer-Renglon
+                   PERFORM 3000-Subtotal-Departamento
+               END-IF
+               PERFORM 5000-Total-General
+               CLOSE ArchivoReporte
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Lee el padron completo a la tabla en memoria.
+       1000-Carga-Tabla.
+           MOVE "N" TO WS-Fin-Empleados
+           PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+               READ ARCHIVO-EMPLEADOS
+                   AT END SET Fin-Empleados TO TRUE
+                   NOT AT END PERFORM 1100-Lee-Empleado
+               END-READ
+           END-PERFORM.
+
+      *> Un padron con mas de WS-Max-Empleados renglones se trunca en
+      *> silencio si no se guarda contra el limite de la tabla: los
+      *> empleados que sobren simplemente no entran al reporte.
+       1100-Lee-Empleado.
+           IF WS-Cantidad-Empleados < WS-Max-Empleados
+               ADD 1 TO WS-Cantidad-Empleados
+               MOVE Emp-Departamento
+                   TO WS-Tab-Departamento(WS-Cantidad-Empleados)
+               MOVE Emp-ID TO WS-Tab-ID(WS-Cantidad-Empleados)
+               MOVE Cont-Nombre
+                   TO WS-Tab-Nombre(WS-Cantidad-Empleados)
+               MOVE Cont-Primer-Apellido
+                   TO WS-Tab-Apellido(WS-Cantidad-Empleados)
+               MOVE Emp-Salario
+                   TO WS-Tab-Salario(WS-Cantidad-Empleados)
+           END-IF.
+
+      *> Ordena la tabla por departamento y numero de empleado con un
+      *> burbuja simple: la cantidad de empleados de un padron no
+      *> justifica nada mas elaborado.
+       1500-Ordena-Tabla.
+           PERFORM 1600-Pasada-Ordena
+               VARYING WS-Sub-I FROM 1 BY 1
+               UNTIL WS-Sub-I >= WS-Cantidad-Empleados.
+
+       1600-Pasada-Ordena.
+           PERFORM 1700-Compara-Intercambia
+               VARYING WS-Sub-J FROM 1 BY 1
+               UNTIL WS-Sub-J > WS-Cantidad-Empleados - WS-Sub-I.
+
+       1700-Compara-Intercambia.
+           IF WS-Tab-Departamento(WS-Sub-J) >
+                   WS-Tab-Departamento(WS-Sub-J + 1)
+              OR (WS-Tab-Departamento(WS-Sub-J) =
+                      WS-Tab-Departamento(WS-Sub-J + 1)
+                  AND WS-Tab-ID(WS-Sub-J) > WS-Tab-ID(WS-Sub-J + 1))
+               MOVE WS-Empleado(WS-Sub-J) TO WS-Tab-Temp
+               MOVE WS-Empleado(WS-Sub-J + 1) TO WS-Empleado(WS-Sub-J)
+               MOVE WS-Tab-Temp TO WS-Empleado(WS-Sub-J + 1)
+           END-IF.
+
+      *> Procesa un empleado de la tabla: primero resuelve el corte de
+      *> control (subtotal y salto de pagina si cambia de
+      *> departamento), y despues corre el rango detalle/acumulacion
+      *> THRU, la misma tecnica de PERFORM ... THRU que
+      *> performThruYThrough.cbl usa para su secuencia de preguntas,
+      *> aplicada aqui a una secuencia fija de pasos por renglon.
+       2000-Procesa-Empleado.
+           PERFORM 2100-Verifica-Corte-Control.
+           PERFORM 2200-Formatea-Detalle THRU 2400-Acumula-Totales.
+
+       2100-Verifica-Corte-Control.
+           IF Primer-Renglon
+               MOVE WS-Tab-Departamento(WS-Sub-I)
+                   TO WS-Departamento-Anterior
+               MOVE "N" TO WS-Primer-Renglon
+               PERFORM 4000-Salto-Pagina
+           ELSE
+               IF WS-Tab-Departamento(WS-Sub-I) NOT =
+                       WS-Departamento-Anterior
+                   PERFORM 3000-Subtotal-Departamento
+                   MOVE WS-Tab-Departamento(WS-Sub-I)
+                       TO WS-Departamento-Anterior
+                   PERFORM 4000-Salto-Pagina
+               END-IF
+           END-IF.
+
+           IF WS-Lineas-En-Pagina >= WS-Max-Lineas-Pagina
+               PERFORM 4000-Salto-Pagina
+           END-IF.
+
+      *> Rango THRU: arma el renglon de detalle, lo escribe y acumula
+      *> los totales de departamento y generales. Se ejecuta completo
+      *> una vez por empleado.
+       2200-Formatea-Detalle.
+           MOVE WS-Tab-ID(WS-Sub-I) TO WS-Det-ID.
+           MOVE WS-Tab-Nombre(WS-Sub-I) TO WS-Det-Nombre.
+           MOVE WS-Tab-Apellido(WS-Sub-I) TO WS-Det-Apellido.
+           MOVE WS-Tab-Salario(WS-Sub-I) TO WS-Det-Salario.
+
+       2300-Escribe-Detalle.
+           WRITE Linea-Reporte FROM WS-Linea-Detalle.
+           ADD 1 TO WS-Lineas-En-Pagina.
+
+       2400-Acumula-Totales.
+           ADD 1 TO WS-Contador-Depto.
+           ADD WS-Tab-Salario(WS-Sub-I) TO WS-Total-Depto.
+           ADD 1 TO WS-Contador-General.
+           ADD WS-Tab-Salario(WS-Sub-I) TO WS-Total-General.
+
+       3000-Subtotal-Departamento.
+           MOVE WS-Departamento-Anterior TO WS-Sub-Departamento.
+           MOVE WS-Contador-Depto TO WS-Sub-Contador.
+           MOVE WS-Total-Depto TO WS-Sub-Total.
+           WRITE Linea-Reporte FROM WS-Linea-Subtotal.
+           ADD 1 TO WS-Lineas-En-Pagina.
+           PERFORM 3100-Calcula-Promedio.
+           WRITE Linea-Reporte FROM WS-Linea-Promedio.
+           ADD 1 TO WS-Lineas-En-Pagina.
+           MOVE SPACES TO Linea-Reporte.
+           WRITE Linea-Reporte.
+           ADD 1 TO WS-Lineas-En-Pagina.
+           MOVE ZEROS TO WS-Contador-Depto.
+           MOVE ZEROS TO WS-Total-Depto.
+
+      *> Promedio salarial del departamento que acaba de cerrar. Un
+      *> promedio con cuarto/medio/tres cuartos exactos se muestra con
+      *> el glyph de fraccion; cualquier otro remanente de centavos se
+      *> muestra como de costumbre.
+       3100-Calcula-Promedio.
+           DIVIDE WS-Total-Depto BY WS-Contador-Depto
+               GIVING WS-Promedio-Depto ROUNDED.
+           COMPUTE WS-Promedio-Entero = WS-Promedio-Depto.
+           COMPUTE WS-Promedio-Centavos ROUNDED =
+               (WS-Promedio-Depto - WS-Promedio-Entero) * 100.
+           MOVE WS-Promedio-Entero TO WS-Prom-Entero.
+           EVALUATE WS-Promedio-Centavos
+               WHEN 25
+                   MOVE CUARTO TO WS-Prom-Sufijo(1:1)
+                   MOVE SPACES TO WS-Prom-Sufijo(2:2)
+               WHEN 50
+                   MOVE MEDIO TO WS-Prom-Sufijo(1:1)
+                   MOVE SPACES TO WS-Prom-Sufijo(2:2)
+               WHEN 75
+                   MOVE TRES-CUARTOS TO WS-Prom-Sufijo(1:1)
+                   MOVE SPACES TO WS-Prom-Sufijo(2:2)
+               WHEN OTHER
+                   STRING "." DELIMITED BY SIZE
+                       WS-Promedio-Centavos DELIMITED BY SIZE
+                       INTO WS-Prom-Sufijo
+           END-EVALUATE.
+
+       4000-Salto-Pagina.
+           ADD 1 TO WS-Numero-Pagina.
+           MOVE WS-Departamento-Anterior TO WS-Enc-Departamento.
+           MOVE WS-Numero-Pagina TO WS-Enc-Pagina.
+           WRITE Linea-Reporte FROM WS-Linea-Encabezado
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO Linea-Reporte.
+           WRITE Linea-Reporte.
+           MOVE ZEROS TO WS-Lineas-En-Pagina.
+
+       5000-Total-General.
+           MOVE WS-Contador-General TO WS-Tot-Contador.
+           MOVE WS-Total-General TO WS-Tot-Total.
+           WRITE Linea-Reporte FROM WS-Linea-Total-General.
+
+       END PROGRAM NominaResumenPorDepto.
