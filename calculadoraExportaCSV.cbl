@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculadoraExportaCSV.
+
+      *> Companero de exportacion de la bitacora de auditoria de
+      *> Calculadora: lee calculog.dat (COPY CALCLOG, el mismo layout
+      *> que Calculadora usa para escribirlo) y vuelca cada renglon a
+      *> calculog.csv con encabezado y campos separados por coma, para
+      *> que la bitacora se pueda abrir en una hoja de calculo en vez
+      *> de solo leerse renglon por renglon en pantalla.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoLog
+               ASSIGN TO "calculog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Log.
+
+      *> LINE SEQUENTIAL en vez del SEQUENTIAL de renglon fijo que usa
+      *> el resto de los reportes del taller: un CSV solo le sirve a
+      *> una hoja de calculo si cada renglon termina con salto de
+      *> linea de verdad.
+               SELECT ArchivoCSV
+               ASSIGN TO "calculog.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Estado-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoLog
+           LABEL RECORD IS STANDARD.
+           COPY CALCLOG.
+
+       FD  ArchivoCSV
+           LABEL RECORD IS STANDARD.
+       01  Linea-CSV PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Log PIC XX VALUE SPACES.
+           88 Log-No-Existe VALUE "05" "35".
+       01 WS-Estado-CSV PIC XX VALUE SPACES.
+
+       01 WS-Fin-Log PIC X VALUE "N".
+           88 Fin-Log VALUE "S".
+
+       01 WS-Total-Renglones PIC 9(6) VALUE ZEROS.
+
+      *> Campos editados a texto para armar cada renglon del CSV;
+      *> Log-Numero1/Log-Numero2/Log-Resultado llevan dos decimales
+      *> (un renglon de modo moneda los necesita) y Log-Resultado es
+      *> con signo, asi que los tres se editan con su punto decimal y
+      *> su signo para no perder esa informacion en el CSV.
+       01 WS-CSV-Opcion PIC 9.
+       01 WS-CSV-Numero1 PIC -9(7).99.
+       01 WS-CSV-Numero2 PIC -9(7).99.
+       01 WS-CSV-Resultado PIC -9(9).99.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ArchivoLog
+           IF Log-No-Existe
+               DISPLAY "No existe calculog.dat todavia."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ArchivoCSV
+               MOVE "TIMESTAMP,OPCION,NUMERO1,NUMERO2,RESULTADO"
+                   TO Linea-CSV
+               WRITE Linea-CSV
+               PERFORM WITH TEST BEFORE UNTIL Fin-Log
+                   READ ArchivoLog
+                       AT END SET Fin-Log TO TRUE
+                       NOT AT END PERFORM 1000-Escribe-Renglon-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoLog
+               CLOSE ArchivoCSV
+               DISPLAY "Renglones exportados a calculog.csv: "
+                   WS-Total-Renglones "."
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-Escribe-Renglon-CSV.
+           ADD 1 TO WS-Total-Renglones
+           MOVE Log-Opcion TO WS-CSV-Opcion
+           MOVE Log-Numero1 TO WS-CSV-Numero1
+           MOVE Log-Numero2 TO WS-CSV-Numero2
+           MOVE Log-Resultado TO WS-CSV-Resultado
+           MOVE SPACES TO Linea-CSV
+           STRING Log-Timestamp DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-Opcion DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-Numero1 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-Numero2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-Resultado DELIMITED BY SIZE
+               INTO Linea-CSV
+           WRITE Linea-CSV.
+
+       END PROGRAM CalculadoraExportaCSV.
