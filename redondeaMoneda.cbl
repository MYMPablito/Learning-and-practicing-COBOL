@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RedondeaMoneda.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *> Importe sin redondear, con hasta 4 decimales de precision
+      *> intermedia (el resultado crudo de una multiplicacion o
+      *> division), y su equivalente redondeado a los 2 decimales que
+      *> se manejan en pesos. Punto unico de la politica de redondeo
+      *> del taller para que Calculadora, la nomina y cualquier
+      *> programa nuevo de facturacion redondeen todos igual.
+       01 LK-Monto-Sin-Redondear PIC S9(9)V9(4).
+
+      *> Modo de redondeo a aplicar. "S" (estandar, el de siempre) es
+      *> el que deben usar los llamadores que no necesitan elegir.
+       01 LK-Modo-Redondeo PIC X.
+           88 ModoTruncamiento VALUE "T".
+           88 ModoBancario VALUE "E".
+           88 ModoEstandar VALUE "S".
+
+       01 LK-Monto-Redondeado PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING LK-Monto-Sin-Redondear LK-Modo-Redondeo
+               LK-Monto-Redondeado.
+       Redondea.
+       EVALUATE TRUE
+           WHEN ModoTruncamiento
+               COMPUTE LK-Monto-Redondeado ROUNDED MODE IS TRUNCATION
+                   = LK-Monto-Sin-Redondear
+           WHEN ModoBancario
+               COMPUTE LK-Monto-Redondeado ROUNDED MODE IS
+                   NEAREST-EVEN = LK-Monto-Sin-Redondear
+           WHEN OTHER
+               COMPUTE LK-Monto-Redondeado ROUNDED MODE IS
+                   NEAREST-AWAY-FROM-ZERO = LK-Monto-Sin-Redondear
+       END-EVALUATE.
+       GOBACK.
+
+       END PROGRAM RedondeaMoneda.
