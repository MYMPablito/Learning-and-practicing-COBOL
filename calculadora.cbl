@@ -2,13 +2,49 @@
        PROGRAM-ID. Calculadora.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+      *> El modo moneda trabaja con importes en pesos con decimales,
+      *> por lo que el punto decimal se muestra como coma.
+               DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoTransacciones ASSIGN TO
+                   "calctrans.dat"
+                   ORGANIZATION IS SEQUENTIAL.
+
+               SELECT OPTIONAL ArchivoLog ASSIGN TO "calculog.dat"
+                   ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      *> Archivo de transacciones para el modo lote (Opcion 6). Cada
+      *> registro trae la operacion a ejecutar y sus dos operandos.
+      *> Cuando TransTipoImporte es "M" los operandos vienen en modo
+      *> moneda, expresados como texto con punto decimal -el formato
+      *> con el que un sistema externo entrega el lote- en lugar de
+      *> los enteros de TransNumero1/TransNumero2.
+       FD  ArchivoTransacciones
+           LABEL RECORD IS STANDARD.
+       01  RegistroTransaccion.
+           05 TransOpcion PIC 9.
+           05 TransNumero1 PIC 999.
+           05 TransNumero2 PIC 999.
+           05 TransTipoImporte PIC X.
+               88 TransEsMoneda VALUE "M".
+           05 TransImporte1 PIC X(10).
+           05 TransImporte2 PIC X(10).
+
+      *> Bitacora de auditoria: una linea por cada operacion completada,
+      *> para poder reconstruir de fin de mes que se calculo y cuando.
+       FD  ArchivoLog
+           LABEL RECORD IS STANDARD.
+           COPY CALCLOG.
+
        WORKING-STORAGE SECTION.
 
-      *> Tenemos 5 opciones (1-5).
+      *> Tenemos 6 opciones (1-6).
 
        01 Opciones PIC 9 VALUE ZERO.
            88 Sumar VALUE 1.
@@ -16,12 +52,43 @@
            88 Multiplicar VALUE 3.
            88 Dividir VALUE 4.
            88 Salir VALUE 5.
+           88 ModoLote VALUE 6.
+           88 CalculoMoneda VALUE 7.
 
        77 Numero1 PIC 999 VALUE ZEROS.
        77 Numero2 PIC 999 VALUE ZEROS.
 
        77 Resultado PIC S9999999 VALUE ZEROS.
 
+      *> Modo moneda: mismos calculos pero con importes en pesos con
+      *> dos decimales, para usarlo con cifras monetarias.
+       77 OpcionMoneda PIC 9 VALUE ZEROS.
+       77 NumeroM1 PIC 9(7)V99 VALUE ZEROS.
+       77 NumeroM2 PIC 9(7)V99 VALUE ZEROS.
+       77 ResultadoM PIC S9(9)V99 VALUE ZEROS.
+
+      *> Campos de trabajo para RedondeaMoneda, la politica de
+      *> redondeo unica del taller. El modo moneda siempre usa el
+      *> redondeo estandar; no hay que elegirlo por pantalla.
+       77 WS-Monto-Sin-Redondear PIC S9(9)V9(4) VALUE ZEROS.
+       77 WS-Modo-Redondeo PIC X VALUE "S".
+       77 WS-Monto-Redondeado PIC S9(9)V99 VALUE ZEROS.
+
+       77 WS-Fin-Transacciones PIC X VALUE "N".
+           88 FinTransacciones VALUE "S".
+
+      *> Indica si el ultimo calculo se completo sin desbordar el
+      *> campo Resultado ni dividir por cero.
+       77 WS-Calculo-Valido PIC X VALUE "S".
+           88 CalculoValido VALUE "S".
+           88 CalculoInvalido VALUE "N".
+
+      *> Contadores para el resumen de la sesion.
+       77 WS-Cont-Sumas PIC 9(5) VALUE ZEROS.
+       77 WS-Cont-Restas PIC 9(5) VALUE ZEROS.
+       77 WS-Cont-Mult PIC 9(5) VALUE ZEROS.
+       77 WS-Cont-Div PIC 9(5) VALUE ZEROS.
+       77 WS-Total-General PIC S9(9) VALUE ZEROS.
 
 
        PROCEDURE DIVISION.
@@ -34,9 +101,11 @@
        DISPLAY "3 - Multiplicar (*)".
        DISPLAY "4 - Dividir (/)".
        DISPLAY "5 - Salir".
+       DISPLAY "6 - Procesar lote de transacciones (modo desatendido)".
+       DISPLAY "7 - Calculo en modo moneda (importes con decimales)".
        ACCEPT Opciones.
 
-      *> Con las opciones 1-5 vamos a los PERFORM correspondientes.
+      *> Con las opciones 1-6 vamos a los PERFORM correspondientes.
 
        EVALUATE TRUE
 
@@ -52,8 +121,15 @@
        WHEN Dividir
            PERFORM Dividiendo
 
+       WHEN ModoLote
+           PERFORM ProcesaLote
+
+       WHEN CalculoMoneda
+           PERFORM CalculoMonedaMenu
+
        WHEN Salir
            DISPLAY "Saliendo del programa..."
+           PERFORM MuestraResumenSesion
            STOP RUN
 
        WHEN OTHER
@@ -68,28 +144,34 @@
        Suma.
            DISPLAY "Has elegido sumar".
            PERFORM SolicitaNumeros.
-           ADD Numero1 TO Numero2 GIVING Resultado.
+           PERFORM CalculaSuma.
            DISPLAY "El resultado de la suma es: " Resultado "."
            PERFORM AceptaDatos.
 
        Resta.
            DISPLAY "Has elegido restar".
            PERFORM SolicitaNumeros.
-           SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
+           PERFORM CalculaResta.
            DISPLAY "El resultado de la resta es: " Resultado "."
            PERFORM AceptaDatos.
 
        Multiplicacion.
            DISPLAY "Has elegido multiplicar".
-           PERFORM SolicitaNumeros.
-           MULTIPLY Numero1 BY Numero2 GIVING Resultado.
+           SET CalculoInvalido TO TRUE
+           PERFORM UNTIL CalculoValido
+               PERFORM SolicitaNumeros
+               PERFORM CalculaMultiplicacion
+           END-PERFORM
            DISPLAY "El producto de la multiplicacion es: " Resultado "."
            PERFORM AceptaDatos.
 
        Dividiendo.
            DISPLAY "Has elegido dividir".
-           PERFORM SolicitaNumeros.
-           DIVIDE Numero1 BY Numero2 GIVING Resultado.
+           SET CalculoInvalido TO TRUE
+           PERFORM UNTIL CalculoValido
+               PERFORM SolicitaNumeros
+               PERFORM CalculaDivision
+           END-PERFORM
            DISPLAY "El cociente de la division es: " Resultado "."
            PERFORM AceptaDatos.
 
@@ -100,5 +182,237 @@
            DISPLAY "Por favor, introduzca el segundo numero.".
            ACCEPT Numero2.
 
+      *> Parrafos de calculo puro, reutilizados tanto por las opciones
+      *> interactivas como por el modo lote (ProcesaLote).
+       CalculaSuma.
+           ADD Numero1 TO Numero2 GIVING Resultado.
+           ADD 1 TO WS-Cont-Sumas.
+           ADD Resultado TO WS-Total-General.
+           PERFORM GrabaLogTransaccion.
+
+       CalculaResta.
+           SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
+           ADD 1 TO WS-Cont-Restas.
+           ADD Resultado TO WS-Total-General.
+           PERFORM GrabaLogTransaccion.
+
+       CalculaMultiplicacion.
+           SET CalculoValido TO TRUE
+           MULTIPLY Numero1 BY Numero2 GIVING Resultado
+               ON SIZE ERROR
+                   SET CalculoInvalido TO TRUE
+                   DISPLAY "El resultado no cabe en el campo. "
+                       "Introduzca numeros mas pequenos."
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-Cont-Mult
+                   ADD Resultado TO WS-Total-General
+                   PERFORM GrabaLogTransaccion
+           END-MULTIPLY.
+
+       CalculaDivision.
+           SET CalculoValido TO TRUE
+           IF Numero2 = ZEROS
+               SET CalculoInvalido TO TRUE
+               DISPLAY "No se puede dividir por cero. Intentelo "
+                   "de nuevo."
+           ELSE
+               DIVIDE Numero1 BY Numero2 GIVING Resultado
+                   ON SIZE ERROR
+                       SET CalculoInvalido TO TRUE
+                       DISPLAY "El resultado no cabe en el campo. "
+                           "Introduzca numeros mas pequenos."
+                   NOT ON SIZE ERROR
+                       ADD 1 TO WS-Cont-Div
+                       ADD Resultado TO WS-Total-General
+                       PERFORM GrabaLogTransaccion
+               END-DIVIDE
+           END-IF.
+
+      *> Anexa una linea de auditoria con la operacion recien
+      *> completada al archivo de bitacora.
+       GrabaLogTransaccion.
+           MOVE FUNCTION CURRENT-DATE TO Log-Timestamp.
+           MOVE Opciones TO Log-Opcion.
+           MOVE Numero1 TO Log-Numero1.
+           MOVE Numero2 TO Log-Numero2.
+           MOVE Resultado TO Log-Resultado.
+           OPEN EXTEND ArchivoLog.
+           WRITE RegistroLog.
+           CLOSE ArchivoLog.
+
+      *> Misma bitacora que GrabaLogTransaccion, pero para el modo
+      *> moneda: graba los importes con sus dos decimales en lugar de
+      *> los operandos enteros de Numero1/Numero2/Resultado.
+       GrabaLogTransaccionMoneda.
+           MOVE FUNCTION CURRENT-DATE TO Log-Timestamp.
+           MOVE Opciones TO Log-Opcion.
+           MOVE NumeroM1 TO Log-Numero1.
+           MOVE NumeroM2 TO Log-Numero2.
+           MOVE ResultadoM TO Log-Resultado.
+           OPEN EXTEND ArchivoLog.
+           WRITE RegistroLog.
+           CLOSE ArchivoLog.
+
+      *> Muestra el resumen de la sesion antes de finalizar el
+      *> programa: cuantas operaciones de cada tipo se realizaron y
+      *> el total general acumulado.
+       MuestraResumenSesion.
+           DISPLAY "===== Resumen de la sesion =====".
+           DISPLAY "Sumas realizadas: " WS-Cont-Sumas.
+           DISPLAY "Restas realizadas: " WS-Cont-Restas.
+           DISPLAY "Multiplicaciones realizadas: " WS-Cont-Mult.
+           DISPLAY "Divisiones realizadas: " WS-Cont-Div.
+           DISPLAY "Total general de los resultados: " WS-Total-General.
+           DISPLAY "=================================".
+
+      *> Modo moneda: mismas cuatro operaciones pero con importes de
+      *> hasta dos decimales, para trabajar con pesos reales.
+       CalculoMonedaMenu.
+           DISPLAY "Modo moneda - elija la operacion:".
+           DISPLAY "1 - Sumar".
+           DISPLAY "2 - Restar".
+           DISPLAY "3 - Multiplicar".
+           DISPLAY "4 - Dividir".
+           ACCEPT OpcionMoneda.
+           PERFORM SolicitaNumerosMoneda.
+           MOVE OpcionMoneda TO Opciones.
+           PERFORM EjecutaOperacionMoneda.
+           PERFORM AceptaDatos.
+
+       SolicitaNumerosMoneda.
+           DISPLAY "Introduzca el primer importe (ej. 1234,56):".
+           ACCEPT NumeroM1.
+           DISPLAY "Introduzca el segundo importe (ej. 1234,56):".
+           ACCEPT NumeroM2.
+
+      *> Ejecuta la operacion de moneda seleccionada (en Opciones,
+      *> con los mismos 88-niveles Sumar/Restar/Multiplicar/Dividir
+      *> que usa el modo entero) sobre NumeroM1/NumeroM2, reutilizada
+      *> tanto por el menu interactivo como por el modo lote.
+       EjecutaOperacionMoneda.
+      *> Cada rama pasa su resultado crudo por RedondeaMoneda en lugar
+      *> de dejar la GIVING sin redondear, para que el modo moneda
+      *> siga la misma politica de redondeo que la nomina.
+           EVALUATE TRUE
+               WHEN Sumar
+                   PERFORM CalculaSumaMoneda
+                   DISPLAY "Resultado (moneda): " ResultadoM
+
+               WHEN Restar
+                   PERFORM CalculaRestaMoneda
+                   DISPLAY "Resultado (moneda): " ResultadoM
+
+               WHEN Multiplicar
+                   PERFORM CalculaMultMoneda
+                   DISPLAY "Resultado (moneda): " ResultadoM
+
+               WHEN Dividir
+                   IF NumeroM2 = ZEROS
+                       DISPLAY "No se puede dividir por cero."
+                   ELSE
+                       PERFORM CalculaDivMoneda
+                       DISPLAY "Resultado (moneda): " ResultadoM
+                   END-IF
+
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       CalculaSumaMoneda.
+           COMPUTE WS-Monto-Sin-Redondear = NumeroM1 + NumeroM2.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO ResultadoM.
+           PERFORM GrabaLogTransaccionMoneda.
+
+       CalculaRestaMoneda.
+           COMPUTE WS-Monto-Sin-Redondear = NumeroM2 - NumeroM1.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO ResultadoM.
+           PERFORM GrabaLogTransaccionMoneda.
+
+       CalculaMultMoneda.
+           COMPUTE WS-Monto-Sin-Redondear = NumeroM1 * NumeroM2.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO ResultadoM.
+           PERFORM GrabaLogTransaccionMoneda.
+
+       CalculaDivMoneda.
+           COMPUTE WS-Monto-Sin-Redondear = NumeroM1 / NumeroM2.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO ResultadoM.
+           PERFORM GrabaLogTransaccionMoneda.
+
+      *> Modo lote: lee ArchivoTransacciones y ejecuta cada operacion
+      *> sin intervencion del operador, para correr cientos de calculos
+      *> desatendido durante la noche.
+       ProcesaLote.
+           MOVE "N" TO WS-Fin-Transacciones.
+           OPEN INPUT ArchivoTransacciones.
+           PERFORM WITH TEST BEFORE UNTIL FinTransacciones
+               READ ArchivoTransacciones
+                   AT END
+                       SET FinTransacciones TO TRUE
+                   NOT AT END
+                       PERFORM ProcesaTransaccion
+               END-READ
+           END-PERFORM.
+           CLOSE ArchivoTransacciones.
+           DISPLAY "Lote de transacciones finalizado.".
+           PERFORM AceptaDatos.
+
+       ProcesaTransaccion.
+           IF TransEsMoneda
+               PERFORM ProcesaTransaccionMoneda
+           ELSE
+               MOVE TransOpcion TO Opciones
+               MOVE TransNumero1 TO Numero1
+               MOVE TransNumero2 TO Numero2
+
+               EVALUATE TRUE
+                   WHEN Sumar
+                       PERFORM CalculaSuma
+                       DISPLAY "SUMA: " Numero1 " + " Numero2 " = "
+                           Resultado
+
+                   WHEN Restar
+                       PERFORM CalculaResta
+                       DISPLAY "RESTA: " Numero1 " - " Numero2 " = "
+                           Resultado
+
+                   WHEN Multiplicar
+                       PERFORM CalculaMultiplicacion
+                       IF CalculoValido
+                           DISPLAY "MULTIPLICACION: " Numero1 " * "
+                               Numero2 " = " Resultado
+                       END-IF
+
+                   WHEN Dividir
+                       PERFORM CalculaDivision
+                       IF CalculoValido
+                           DISPLAY "DIVISION: " Numero1 " / " Numero2
+                               " = " Resultado
+                       END-IF
+
+                   WHEN OTHER
+                       DISPLAY "Transaccion con opcion invalida: "
+                           TransOpcion
+               END-EVALUATE
+           END-IF.
+
+      *> Transaccion de lote en modo moneda: los importes llegan como
+      *> texto con punto decimal (formato de sistema externo) y se
+      *> convierten al campo numerico interno antes de operar, en
+      *> lugar de asumir que ya vienen en el formato de coma del
+      *> taller.
+       ProcesaTransaccionMoneda.
+           CALL "ConvierteImportePunto" USING TransImporte1 NumeroM1.
+           CALL "ConvierteImportePunto" USING TransImporte2 NumeroM2.
+           MOVE TransOpcion TO Opciones.
+           PERFORM EjecutaOperacionMoneda.
+
 
        END PROGRAM Calculadora.
