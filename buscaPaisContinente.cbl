@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BuscaPaisContinente.
+
+      *> Mismo catalogo de paises y continentes que listasNivel88.cbl
+      *> usaba en exclusiva, expuesto aqui como subrutina para que
+      *> cualquier programa nuevo pueda clasificar un pais sin
+      *> mantener su propia copia de la tabla.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Catalogo de paises y continentes, para poder corregir un
+      *> pais mal clasificado o agregar uno nuevo sin recompilar.
+               SELECT OPTIONAL ArchivoPaises
+               ASSIGN TO "paises.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Paises.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoPaises
+           LABEL RECORD IS STANDARD.
+           COPY PAIS.
+
+       WORKING-STORAGE SECTION.
+      *> Tabla de paises cargada desde ArchivoPaises en cada llamada,
+      *> o con el catalogo de siempre si paises.dat no existe.
+       01 WS-Estado-Paises PIC XX VALUE SPACES.
+       01 WS-Fin-Paises PIC X VALUE "N".
+           88 Fin-Paises VALUE "S".
+       01 WS-Cantidad-Paises PIC 99 VALUE ZEROS.
+       01 Tabla-Paises.
+           05 Tab-Pais OCCURS 30 TIMES.
+               10 Tab-Pais-Codigo     PIC X(3).
+               10 Tab-Pais-Nombre     PIC X(20).
+               10 Tab-Pais-Continente PIC X(10).
+
+       01 WS-Indice PIC 99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+      *> Nombre del pais a buscar, igual que Mundo en listasNivel88.
+       01 LK-Pais-Nombre PIC X(20).
+
+      *> Continente encontrado, en blanco si el pais no aparecio en
+      *> el catalogo.
+       01 LK-Continente PIC X(10).
+
+      *> "S" si el pais aparecio en el catalogo, "N" en caso
+      *> contrario.
+       01 LK-Pais-Encontrado PIC X.
+           88 Pais-Encontrado VALUE "S".
+
+       PROCEDURE DIVISION USING LK-Pais-Nombre LK-Continente
+               LK-Pais-Encontrado.
+       Busca.
+       PERFORM CargaPaises.
+       MOVE "N" TO LK-Pais-Encontrado.
+       MOVE SPACES TO LK-Continente.
+       PERFORM VARYING WS-Indice FROM 1 BY 1
+               UNTIL WS-Indice > WS-Cantidad-Paises OR Pais-Encontrado
+           IF Tab-Pais-Nombre(WS-Indice) = LK-Pais-Nombre THEN
+               SET Pais-Encontrado TO TRUE
+               MOVE Tab-Pais-Continente(WS-Indice) TO LK-Continente
+           END-IF
+       END-PERFORM.
+       GOBACK.
+
+      *> Carga el catalogo de paises desde ArchivoPaises. Si el
+      *> archivo de configuracion no existe, usa el catalogo de
+      *> siempre para que el programa siga funcionando sin cambios.
+       CargaPaises.
+       OPEN INPUT ArchivoPaises.
+       IF WS-Estado-Paises = "05" THEN
+           PERFORM CargaPaisesPorDefecto
+       ELSE
+           MOVE "N" TO WS-Fin-Paises
+           PERFORM WITH TEST BEFORE
+                   UNTIL Fin-Paises OR WS-Cantidad-Paises = 30
+               READ ArchivoPaises
+                   AT END
+                       SET Fin-Paises TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Cantidad-Paises
+                       MOVE Pais-Codigo TO
+                           Tab-Pais-Codigo(WS-Cantidad-Paises)
+                       MOVE Pais-Nombre TO
+                           Tab-Pais-Nombre(WS-Cantidad-Paises)
+                       MOVE Pais-Continente TO
+                           Tab-Pais-Continente(WS-Cantidad-Paises)
+               END-READ
+           END-PERFORM
+           CLOSE ArchivoPaises
+       END-IF.
+
+      *> El catalogo original del taller, usado cuando no hay
+      *> paises.dat. Australia, Samoa, Micronesia, Tuvalu y Palaos
+      *> pasan de "Europa" a "Oceania", que es su continente real.
+       CargaPaisesPorDefecto.
+       MOVE "BTN" TO Tab-Pais-Codigo(1).
+       MOVE "Butan" TO Tab-Pais-Nombre(1).
+       MOVE "Asia" TO Tab-Pais-Continente(1).
+       MOVE "IRN" TO Tab-Pais-Codigo(2).
+       MOVE "Iran" TO Tab-Pais-Nombre(2).
+       MOVE "Asia" TO Tab-Pais-Continente(2).
+       MOVE "CHN" TO Tab-Pais-Codigo(3).
+       MOVE "China" TO Tab-Pais-Nombre(3).
+       MOVE "Asia" TO Tab-Pais-Continente(3).
+       MOVE "JPN" TO Tab-Pais-Codigo(4).
+       MOVE "Japon" TO Tab-Pais-Nombre(4).
+       MOVE "Asia" TO Tab-Pais-Continente(4).
+       MOVE "MYS" TO Tab-Pais-Codigo(5).
+       MOVE "Malasia" TO Tab-Pais-Nombre(5).
+       MOVE "Asia" TO Tab-Pais-Continente(5).
+       MOVE "TUR" TO Tab-Pais-Codigo(6).
+       MOVE "Turquia" TO Tab-Pais-Nombre(6).
+       MOVE "Asia" TO Tab-Pais-Continente(6).
+       MOVE "MNG" TO Tab-Pais-Codigo(7).
+       MOVE "Mongolia" TO Tab-Pais-Nombre(7).
+       MOVE "Asia" TO Tab-Pais-Continente(7).
+       MOVE "EGY" TO Tab-Pais-Codigo(8).
+       MOVE "Egipto" TO Tab-Pais-Nombre(8).
+       MOVE "Africa" TO Tab-Pais-Continente(8).
+       MOVE "ETH" TO Tab-Pais-Codigo(9).
+       MOVE "Etiopia" TO Tab-Pais-Nombre(9).
+       MOVE "Africa" TO Tab-Pais-Continente(9).
+       MOVE "LBY" TO Tab-Pais-Codigo(10).
+       MOVE "Libia" TO Tab-Pais-Nombre(10).
+       MOVE "Africa" TO Tab-Pais-Continente(10).
+       MOVE "MAR" TO Tab-Pais-Codigo(11).
+       MOVE "Marruecos" TO Tab-Pais-Nombre(11).
+       MOVE "Africa" TO Tab-Pais-Continente(11).
+       MOVE "NGA" TO Tab-Pais-Codigo(12).
+       MOVE "Nigeria" TO Tab-Pais-Nombre(12).
+       MOVE "Africa" TO Tab-Pais-Continente(12).
+       MOVE "COG" TO Tab-Pais-Codigo(13).
+       MOVE "Republica del Congo" TO Tab-Pais-Nombre(13).
+       MOVE "Africa" TO Tab-Pais-Continente(13).
+       MOVE "SEN" TO Tab-Pais-Codigo(14).
+       MOVE "Senegal" TO Tab-Pais-Nombre(14).
+       MOVE "Africa" TO Tab-Pais-Continente(14).
+       MOVE "ARG" TO Tab-Pais-Codigo(15).
+       MOVE "Argentina" TO Tab-Pais-Nombre(15).
+       MOVE "America" TO Tab-Pais-Continente(15).
+       MOVE "MEX" TO Tab-Pais-Codigo(16).
+       MOVE "Mexico" TO Tab-Pais-Nombre(16).
+       MOVE "America" TO Tab-Pais-Continente(16).
+       MOVE "COL" TO Tab-Pais-Codigo(17).
+       MOVE "Colombia" TO Tab-Pais-Nombre(17).
+       MOVE "America" TO Tab-Pais-Continente(17).
+       MOVE "PER" TO Tab-Pais-Codigo(18).
+       MOVE "Peru" TO Tab-Pais-Nombre(18).
+       MOVE "America" TO Tab-Pais-Continente(18).
+       MOVE "DOM" TO Tab-Pais-Codigo(19).
+       MOVE "Republica Dominicana" TO Tab-Pais-Nombre(19).
+       MOVE "America" TO Tab-Pais-Continente(19).
+       MOVE "VEN" TO Tab-Pais-Codigo(20).
+       MOVE "Venezuela" TO Tab-Pais-Nombre(20).
+       MOVE "America" TO Tab-Pais-Continente(20).
+       MOVE "CHL" TO Tab-Pais-Codigo(21).
+       MOVE "Chile" TO Tab-Pais-Nombre(21).
+       MOVE "America" TO Tab-Pais-Continente(21).
+       MOVE "AUS" TO Tab-Pais-Codigo(22).
+       MOVE "Australia" TO Tab-Pais-Nombre(22).
+       MOVE "Oceania" TO Tab-Pais-Continente(22).
+       MOVE "NZL" TO Tab-Pais-Codigo(23).
+       MOVE "Nueva Zelanda" TO Tab-Pais-Nombre(23).
+       MOVE "Oceania" TO Tab-Pais-Continente(23).
+       MOVE "WSM" TO Tab-Pais-Codigo(24).
+       MOVE "Samoa" TO Tab-Pais-Nombre(24).
+       MOVE "Oceania" TO Tab-Pais-Continente(24).
+       MOVE "FSM" TO Tab-Pais-Codigo(25).
+       MOVE "Micronesia" TO Tab-Pais-Nombre(25).
+       MOVE "Oceania" TO Tab-Pais-Continente(25).
+       MOVE "TUV" TO Tab-Pais-Codigo(26).
+       MOVE "Tuvalu" TO Tab-Pais-Nombre(26).
+       MOVE "Oceania" TO Tab-Pais-Continente(26).
+       MOVE "PLW" TO Tab-Pais-Codigo(27).
+       MOVE "Palaos" TO Tab-Pais-Nombre(27).
+       MOVE "Oceania" TO Tab-Pais-Continente(27).
+       MOVE 27 TO WS-Cantidad-Paises.
+
+       END PROGRAM BuscaPaisContinente.
