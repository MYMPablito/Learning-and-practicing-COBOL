@@ -19,6 +19,11 @@
       *> Defino variable para crear un menu de opciones en cobol.
        77 valorMenu PIC 999 VALUE ZEROS.
 
+      *> Operandos y resultado para las opciones aritmeticas del menu.
+       77 OperandoA PIC 999 VALUE ZEROS.
+       77 OperandoB PIC 999 VALUE ZEROS.
+       77 ResultadoOp PIC S9(9)V99 VALUE ZEROS.
+
 
        PROCEDURE DIVISION.
        CompruebaEdad.
@@ -40,7 +45,7 @@
 
        ACCEPT valorMenu.
 
-       Menu.
+       ProcesaMenu.
        EVALUATE valorMenu
 
            WHEN 1
@@ -57,12 +62,25 @@
 
            WHEN 5
                DISPLAY "Ha seleccionado la potenciacion"
+               PERFORM SolicitaOperandos
+               COMPUTE ResultadoOp = OperandoA ** OperandoB
+               DISPLAY OperandoA " elevado a " OperandoB " es: "
+                   ResultadoOp
 
            WHEN 6
                DISPLAY "Ha seleccionado la radicacion"
+               PERFORM SolicitaOperandos
+               COMPUTE ResultadoOp = OperandoA ** (1 / OperandoB)
+               DISPLAY "La raiz " OperandoB " de " OperandoA " es: "
+                   ResultadoOp
 
            WHEN 7
                DISPLAY "Ha seleccionado una operacion combinada"
+               PERFORM SolicitaOperandos
+               COMPUTE ResultadoOp =
+                   (OperandoA + OperandoB) * OperandoA - OperandoB
+               DISPLAY "(" OperandoA " + " OperandoB ") * " OperandoA
+                   " - " OperandoB " es: " ResultadoOp
 
            WHEN OTHER
                DISPLAY "Operacion - Opcion NO PERMITIDA O INCORRECTA."
@@ -87,10 +105,13 @@
 
        END-EVALUATE.
 
+            STOP RUN.
 
+      *> Solicita los dos operandos usados por las opciones 5, 6 y 7.
+       SolicitaOperandos.
+       DISPLAY "Introduzca el primer operando: "
+       ACCEPT OperandoA.
+       DISPLAY "Introduzca el segundo operando: "
+       ACCEPT OperandoB.
 
-
-
-
-            STOP RUN.
        END PROGRAM condicionalEvaluate.
