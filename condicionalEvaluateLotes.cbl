@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CondicionalEvaluateLotes.
+
+      *> Driver de lote para el menu de 7 opciones de
+      *> condicionalEvaluate.cbl: en vez de ACCEPT desde la consola,
+      *> lee cada seleccion de menu y sus operandos de
+      *> comandos_evaluate.dat (via COPY COMANDOM) y corre el mismo
+      *> EVALUATE de siete opciones sobre cada renglon, escribiendo un
+      *> resultado por comando a evaluate_resultados.rpt, con el mismo
+      *> patron lee/procesa/escribe y RETURN-CODE 0/8 que
+      *> facturacionLotes.cbl usa para sus lotes de facturas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoComandos
+               ASSIGN TO "comandos_evaluate.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Comandos.
+
+               SELECT ArchivoResultados
+               ASSIGN TO "evaluate_resultados.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Resultados.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoComandos
+           LABEL RECORD IS STANDARD.
+           COPY COMANDOM.
+
+       FD  ArchivoResultados
+           LABEL RECORD IS STANDARD.
+       01  Linea-Resultado PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Comandos PIC XX VALUE SPACES.
+           88 Comandos-No-Existe VALUE "05" "35".
+       01 WS-Estado-Resultados PIC XX VALUE SPACES.
+
+       01 WS-Fin-Comandos PIC X VALUE "N".
+           88 Fin-Comandos VALUE "S".
+
+       01 WS-ResultadoOp PIC S9(9)V99 VALUE ZEROS.
+       01 WS-Total-Comandos PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ArchivoComandos
+           IF Comandos-No-Existe
+               DISPLAY "No existe comandos_evaluate.dat todavia."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ArchivoResultados
+               PERFORM WITH TEST BEFORE UNTIL Fin-Comandos
+                   READ ArchivoComandos
+                       AT END SET Fin-Comandos TO TRUE
+                       NOT AT END PERFORM 1000-Procesa-Comando
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoComandos
+               CLOSE ArchivoResultados
+               DISPLAY "Comandos procesados: " WS-Total-Comandos "."
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Mismo EVALUATE de siete opciones que condicionalEvaluate.cbl,
+      *> aplicado al comando leido en vez de a un ACCEPT interactivo.
+       1000-Procesa-Comando.
+           ADD 1 TO WS-Total-Comandos
+           EVALUATE Cmd-Opcion
+
+               WHEN 1
+                   COMPUTE WS-ResultadoOp =
+                       Cmd-OperandoA + Cmd-OperandoB
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN 2
+                   COMPUTE WS-ResultadoOp =
+                       Cmd-OperandoA - Cmd-OperandoB
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN 3
+                   COMPUTE WS-ResultadoOp =
+                       Cmd-OperandoA * Cmd-OperandoB
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN 4
+                   IF Cmd-OperandoB = ZEROS
+                       MOVE "DIVISION POR CERO" TO Linea-Resultado
+                       WRITE Linea-Resultado
+                   ELSE
+                       COMPUTE WS-ResultadoOp =
+                           Cmd-OperandoA / Cmd-OperandoB
+                       PERFORM 1900-Escribe-Resultado
+                   END-IF
+
+               WHEN 5
+                   COMPUTE WS-ResultadoOp =
+                       Cmd-OperandoA ** Cmd-OperandoB
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN 6
+                   COMPUTE WS-ResultadoOp =
+                       Cmd-OperandoA ** (1 / Cmd-OperandoB)
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN 7
+                   COMPUTE WS-ResultadoOp =
+                       (Cmd-OperandoA + Cmd-OperandoB) * Cmd-OperandoA
+                       - Cmd-OperandoB
+                   PERFORM 1900-Escribe-Resultado
+
+               WHEN OTHER
+                   MOVE "OPCION NO PERMITIDA O INCORRECTA"
+                       TO Linea-Resultado
+                   WRITE Linea-Resultado
+
+           END-EVALUATE.
+
+       1900-Escribe-Resultado.
+           MOVE SPACES TO Linea-Resultado
+           STRING "Opcion " DELIMITED BY SIZE
+               Cmd-Opcion DELIMITED BY SIZE
+               " A=" DELIMITED BY SIZE
+               Cmd-OperandoA DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               Cmd-OperandoB DELIMITED BY SIZE
+               " Resultado=" DELIMITED BY SIZE
+               WS-ResultadoOp DELIMITED BY SIZE
+               INTO Linea-Resultado
+           WRITE Linea-Resultado.
+
+       END PROGRAM CondicionalEvaluateLotes.
