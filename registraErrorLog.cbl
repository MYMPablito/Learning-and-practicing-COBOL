@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RegistraErrorLog.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Bitacora comun de errores aritmeticos, compartida por
+      *> manejoErrores, redondeoDecimales y
+      *> OperacionesMatematicasConVerbos, para revisar en un solo
+      *> lugar todos los ON SIZE ERROR de un dia.
+               SELECT OPTIONAL ArchivoErrores
+               ASSIGN TO "errores.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Errores.
+
+      *> Alertas de alta prioridad para cuando el mismo run acumula
+      *> demasiados desbordamientos.
+               SELECT OPTIONAL ArchivoAlertas
+               ASSIGN TO "alertas.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Alertas.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoErrores
+           LABEL RECORD IS STANDARD.
+           COPY ERRORLOG.
+
+       FD  ArchivoAlertas
+           LABEL RECORD IS STANDARD.
+           COPY ALERTLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Errores PIC XX VALUE SPACES.
+       01 WS-Estado-Alertas PIC XX VALUE SPACES.
+
+      *> Cuenta los ON SIZE ERROR recibidos durante todo el run, para
+      *> poder escalar a una alerta cuando pasan de unos cuantos.
+       01 WS-Contador-Errores PIC 9(4) VALUE ZEROS.
+           88 Demasiados-Errores VALUE 6 THRU 9999.
+
+       LINKAGE SECTION.
+       01 LK-Programa PIC X(20).
+       01 LK-Parrafo PIC X(30).
+       01 LK-Mensaje PIC X(50).
+
+       PROCEDURE DIVISION USING LK-Programa LK-Parrafo LK-Mensaje.
+       Inicio.
+       ADD 1 TO WS-Contador-Errores.
+
+       OPEN EXTEND ArchivoErrores.
+       MOVE LK-Programa TO Err-Programa.
+       MOVE LK-Parrafo TO Err-Parrafo.
+       MOVE LK-Mensaje TO Err-Mensaje.
+       MOVE FUNCTION CURRENT-DATE TO Err-Fecha-Hora.
+       WRITE Registro-Error.
+       CLOSE ArchivoErrores.
+
+       IF Demasiados-Errores
+           PERFORM EscalaAlerta
+       END-IF.
+
+       GOBACK.
+
+      *> Deja un renglon de alta prioridad en alertas.log: mas de
+      *> unos cuantos desbordamientos en el mismo run suele significar
+      *> datos de origen malos, no un error de captura aislado.
+       EscalaAlerta.
+       OPEN EXTEND ArchivoAlertas.
+       MOVE LK-Programa TO Alt-Programa.
+       MOVE LK-Parrafo TO Alt-Parrafo.
+       MOVE LK-Mensaje TO Alt-Mensaje.
+       MOVE WS-Contador-Errores TO Alt-Contador.
+       MOVE FUNCTION CURRENT-DATE TO Alt-Fecha-Hora.
+       WRITE Registro-Alerta.
+       CLOSE ArchivoAlertas.
+
+       END PROGRAM RegistraErrorLog.
