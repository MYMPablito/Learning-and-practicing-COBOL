@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteActividadDiaria.
+
+      *> Reporte de fin de dia: recorre actividad.log (comun al menu de
+      *> acceso creandoMenuDeConsola.cbl via RegistraActividad) y
+      *> cuenta cuantos programas lanzo cada operador durante el dia de
+      *> hoy, cruzando contra operadores.dat para mostrar el nombre en
+      *> vez de solo el ID.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoActividad
+               ASSIGN TO "actividad.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Actividad.
+
+               SELECT OPTIONAL ArchivoOperadores
+               ASSIGN TO "operadores.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Operadores.
+
+               SELECT ArchivoReporte
+               ASSIGN TO "actividad_diaria.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoActividad
+           LABEL RECORD IS STANDARD.
+           COPY ACTIVLOG.
+
+       FD  ArchivoOperadores
+           LABEL RECORD IS STANDARD.
+           COPY OPERADOR.
+
+       FD  ArchivoReporte
+           LABEL RECORD IS STANDARD.
+       01  Linea-Reporte PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Actividad PIC XX VALUE SPACES.
+           88 Fin-Actividad VALUE "10".
+           88 Actividad-No-Existe VALUE "05" "35".
+       01 WS-Estado-Operadores PIC XX VALUE SPACES.
+           88 Fin-Operadores VALUE "10".
+           88 Operadores-No-Existe VALUE "05" "35".
+       01 WS-Estado-Reporte PIC XX VALUE SPACES.
+
+       01 WS-Hoy PIC X(8) VALUE SPACES.
+
+       01 WS-Total-Renglones PIC 9(5) VALUE ZEROS.
+       01 WS-Total-Hoy PIC 9(5) VALUE ZEROS.
+
+      *> Tabla de operadores cargada en memoria desde operadores.dat,
+      *> para resolver el nombre de cada operador sin tener que releer
+      *> el archivo por cada renglon de actividad.log.
+       01 WS-Max-Operadores PIC 9(3) VALUE 50.
+       01 WS-Cant-Operadores PIC 9(3) VALUE ZEROS.
+       01 WS-Tabla-Operadores.
+           05 WS-Oper OCCURS 50 TIMES
+                      INDEXED BY WS-Idx-Oper.
+               10 WS-Oper-ID     PIC X(6).
+               10 WS-Oper-Nombre PIC X(20).
+
+      *> Tabla acumuladora de lanzamientos por operador durante el dia
+      *> de hoy. 50 entradas cubre con holgura la nomina de operadores.
+       01 WS-Max-Grupos PIC 9(3) VALUE 50.
+       01 WS-Cantidad-Grupos PIC 9(3) VALUE ZEROS.
+       01 WS-Tabla-Grupos.
+           05 WS-Grupo OCCURS 50 TIMES
+                       INDEXED BY WS-Idx-Grupo.
+               10 WS-Grupo-Operador PIC X(6).
+               10 WS-Grupo-Contador PIC 9(5).
+
+       01 WS-Sub PIC 9(3) VALUE ZEROS.
+       01 WS-Encontrado PIC X(01) VALUE "N".
+           88 Grupo-Encontrado VALUE "S".
+
+       01 WS-Nombre-Resuelto PIC X(20) VALUE SPACES.
+
+       01 WS-Cont-Total PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ArchivoActividad
+           IF Actividad-No-Existe
+               DISPLAY "No existe actividad.log todavia."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Hoy
+               PERFORM 1000-Carga-Operadores
+               PERFORM WITH TEST BEFORE UNTIL Fin-Actividad
+                   READ ArchivoActividad
+                       AT END SET Fin-Actividad TO TRUE
+                       NOT AT END PERFORM 2000-Acumula-Renglones
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoActividad
+               PERFORM 3000-Escribe-Reporte
+               DISPLAY "Reporte escrito en actividad_diaria.rpt ("
+                   WS-Total-Hoy " renglones de hoy)"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Carga operadores.dat en memoria. Si no existe, la tabla queda
+      *> vacia y el reporte muestra el ID sin nombre.
+       1000-Carga-Operadores.
+           OPEN INPUT ArchivoOperadores
+           IF NOT Operadores-No-Existe
+               PERFORM WITH TEST BEFORE UNTIL Fin-Operadores
+                   READ ArchivoOperadores
+                       AT END SET Fin-Operadores TO TRUE
+                       NOT AT END PERFORM 1100-Guarda-Operador
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoOperadores
+           END-IF.
+
+       1100-Guarda-Operador.
+           IF WS-Cant-Operadores < WS-Max-Operadores
+               ADD 1 TO WS-Cant-Operadores
+               MOVE Op-ID TO WS-Oper-ID(WS-Cant-Operadores)
+               MOVE Op-Nombre TO WS-Oper-Nombre(WS-Cant-Operadores)
+           END-IF.
+
+       2000-Acumula-Renglones.
+           ADD 1 TO WS-Total-Renglones
+           IF Act-Fecha-Hora(1:8) = WS-Hoy
+               ADD 1 TO WS-Total-Hoy
+               PERFORM 2100-Acumula-Un-Renglon
+           END-IF.
+
+       2100-Acumula-Un-Renglon.
+           MOVE "N" TO WS-Encontrado
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Cantidad-Grupos
+               IF Act-Operador = WS-Grupo-Operador(WS-Sub)
+                   ADD 1 TO WS-Grupo-Contador(WS-Sub)
+                   MOVE "S" TO WS-Encontrado
+                   MOVE WS-Cantidad-Grupos TO WS-Sub
+               END-IF
+           END-PERFORM
+           IF NOT Grupo-Encontrado
+              AND WS-Cantidad-Grupos < WS-Max-Grupos
+               ADD 1 TO WS-Cantidad-Grupos
+               MOVE Act-Operador
+                   TO WS-Grupo-Operador(WS-Cantidad-Grupos)
+               MOVE 1 TO WS-Grupo-Contador(WS-Cantidad-Grupos)
+           END-IF.
+
+       3000-Escribe-Reporte.
+           OPEN OUTPUT ArchivoReporte
+           MOVE SPACES TO Linea-Reporte
+           STRING "ACTIVIDAD DE OPERADORES - " DELIMITED BY SIZE
+               WS-Hoy DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE ALL "-" TO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE SPACES TO Linea-Reporte
+           STRING "OPERADOR  " DELIMITED BY SIZE
+               "NOMBRE                " DELIMITED BY SIZE
+               "PROGRAMAS LANZADOS" DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Cantidad-Grupos
+               PERFORM 3100-Escribe-Grupo
+           END-PERFORM
+           MOVE SPACES TO Linea-Reporte
+           MOVE WS-Total-Hoy TO WS-Cont-Total
+           STRING "TOTAL DE LANZAMIENTOS HOY: " DELIMITED BY SIZE
+               WS-Cont-Total DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           CLOSE ArchivoReporte.
+
+       3100-Escribe-Grupo.
+           PERFORM 3200-Resuelve-Nombre
+           MOVE SPACES TO Linea-Reporte
+           MOVE WS-Grupo-Contador(WS-Sub) TO WS-Cont-Total
+           STRING WS-Grupo-Operador(WS-Sub) DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               WS-Nombre-Resuelto DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-Cont-Total DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte.
+
+      *> Busca el nombre del operador en la tabla cargada de
+      *> operadores.dat. Si no lo encuentra, deja el nombre en blanco.
+       3200-Resuelve-Nombre.
+           MOVE SPACES TO WS-Nombre-Resuelto
+           PERFORM VARYING WS-Idx-Oper FROM 1 BY 1
+                   UNTIL WS-Idx-Oper > WS-Cant-Operadores
+               IF WS-Grupo-Operador(WS-Sub) = WS-Oper-ID(WS-Idx-Oper)
+                   MOVE WS-Oper-Nombre(WS-Idx-Oper)
+                       TO WS-Nombre-Resuelto
+                   MOVE WS-Cant-Operadores TO WS-Idx-Oper
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM ReporteActividadDiaria.
