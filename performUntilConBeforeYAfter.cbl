@@ -3,18 +3,42 @@
        PROGRAM-ID. performUntil.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Archivo de muestra solo para dejar por escrito la forma
+      *> canonica de recorrer un archivo hasta AT END: WITH TEST
+      *> BEFORE explicito en vez de confiar en que UNTIL por defecto
+      *> ya prueba antes. El resto de los programas que leen archivos
+      *> secuenciales (calculadora, creandoMenuDeConsola,
+      *> empleadosMant, empleadosNomina, facturacionLotes,
+      *> listasNivel88) siguen esta misma plantilla.
+               SELECT OPTIONAL ArchivoMuestra
+               ASSIGN TO "muestra_performuntil.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Muestra.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoMuestra
+           LABEL RECORD IS STANDARD.
+       01  Linea-Muestra PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 Numero PIC 99 VALUE ZEROS.
 
+       01 WS-Estado-Muestra PIC XX VALUE SPACES.
+           88 Muestra-No-Existe VALUE "05" "35".
+       01 WS-Fin-Muestra PIC X VALUE "N".
+           88 Fin-Muestra VALUE "S".
+
        PROCEDURE DIVISION.
        ObtenerNumero.
        DISPLAY "Introducir numero:"
        ACCEPT Numero.
        PERFORM MuestraNumero WITH TEST BEFORE
        UNTIL Numero = 30.
+       PERFORM ObtenerOtroNumero.
+       PERFORM LeeArchivoDeMuestra.
        STOP RUN.
 
        ObtenerOtroNumero.
@@ -23,11 +47,31 @@
       *> el WITH TEST AFTER funciona igual que el DO WHILE.
        PERFORM MuestraNumero WITH TEST AFTER
        UNTIL Numero > 10.
-       STOP RUN.
 
        MuestraNumero.
        DISPLAY Numero.
        ADD 1 TO Numero.
 
+      *> Plantilla canonica de lectura hasta fin de archivo: el
+      *> READ vive dentro del cuerpo del PERFORM y el AT END prende
+      *> la bandera que el propio UNTIL esta probando, con el TEST
+      *> BEFORE escrito explicitamente en vez de dejarlo implicito.
+       LeeArchivoDeMuestra.
+       OPEN INPUT ArchivoMuestra.
+       IF Muestra-No-Existe
+           DISPLAY "No existe muestra_performuntil.dat todavia."
+       ELSE
+           PERFORM MuestraUnRenglon WITH TEST BEFORE
+               UNTIL Fin-Muestra
+           CLOSE ArchivoMuestra
+       END-IF.
+
+       MuestraUnRenglon.
+       READ ArchivoMuestra
+           AT END
+               SET Fin-Muestra TO TRUE
+           NOT AT END
+               DISPLAY Linea-Muestra
+       END-READ.
 
        END PROGRAM performUntil.
