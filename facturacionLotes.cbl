@@ -0,0 +1,126 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FacturacionLotes.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+      *> Los importes se manejan en pesos con decimales; el punto
+      *> decimal se muestra como coma, igual que el resto de los
+      *> programas que trabajan con dinero.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARCHIVO-FACTURAS
+               ASSIGN TO "facturas.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Facturas.
+
+               SELECT ARCHIVO-ESTADO-CUENTA
+               ASSIGN TO "estado_cuenta.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Estado-Cuenta.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-FACTURAS
+           LABEL RECORD IS STANDARD.
+           COPY FACTURA.
+
+      *> Estado de cuenta resultante: saldo anterior, el interes
+      *> aplicado a cada linea de factura, el total de cargos del
+      *> periodo y el saldo nuevo del cliente.
+       FD  ARCHIVO-ESTADO-CUENTA
+           LABEL RECORD IS STANDARD.
+       01  Registro-Estado-Cuenta.
+           05 Edo-Cliente-ID          PIC 9(6).
+           05 Edo-Saldo-Anterior      PIC S9(7)V99.
+           05 Edo-Interes-Por-Linea   PIC S9(7)V99.
+           05 Edo-Total-Cargos        PIC S9(7)V99.
+           05 Edo-Saldo-Nuevo         PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Facturas PIC XX VALUE SPACES.
+       01 WS-Estado-Estado-Cuenta PIC XX VALUE SPACES.
+       01 WS-Fin-Facturas PIC X VALUE "N".
+           88 Fin-Facturas VALUE "S".
+
+      *> Tasa de interes moratorio aplicada al saldo anterior; el
+      *> resultado se reparte como recargo fijo sobre cada linea de
+      *> factura, igual que MuestraResultadoAdicionMultiple suma un
+      *> mismo valor a varios campos con un solo ADD.
+       01 WS-Tasa-Interes PIC V99 VALUE ,02.
+
+      *> Campos de trabajo para RedondeaMoneda, la politica de
+      *> redondeo unica del taller. El interes de facturacion siempre
+      *> usa el redondeo estandar.
+       01 WS-Monto-Sin-Redondear PIC S9(9)V9(4) VALUE ZEROS.
+       01 WS-Modo-Redondeo PIC X VALUE "S".
+       01 WS-Monto-Redondeado PIC S9(9)V99 VALUE ZEROS.
+
+       01 WS-Total-Clientes PIC 9(6) VALUE ZEROS.
+       01 WS-Total-Saldo-Nuevo PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       GeneraEstadosDeCuenta.
+           OPEN INPUT ARCHIVO-FACTURAS.
+           IF WS-Estado-Facturas = "35"
+               DISPLAY "No existe el archivo de facturas todavia."
+      *> Codigo de retorno 8: el paso no pudo correr por falta de su
+      *> archivo de entrada, para que un job stream que lo encadene
+      *> sepa que este paso fallo y no siga con los que dependen de el.
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARCHIVO-ESTADO-CUENTA
+               MOVE "N" TO WS-Fin-Facturas
+               PERFORM WITH TEST BEFORE UNTIL Fin-Facturas
+                   READ ARCHIVO-FACTURAS
+                       AT END
+                           SET Fin-Facturas TO TRUE
+                       NOT AT END
+                           PERFORM CalculaEstadoDeCuenta
+                           PERFORM AcumulaTotales
+                           WRITE Registro-Estado-Cuenta
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-FACTURAS
+               CLOSE ARCHIVO-ESTADO-CUENTA
+               PERFORM MuestraResumenFacturacion
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *> Calcula el interes moratorio sobre el saldo anterior y lo
+      *> reparte como recargo fijo sobre las cuatro lineas de factura
+      *> con un solo ADD multiple, igual que el ADD Numero1 TO
+      *> Numero2, Numero3, Numero4 de operacionesMatConDifVerbos.
+       CalculaEstadoDeCuenta.
+           MOVE Fac-Cliente-ID TO Edo-Cliente-ID.
+           MOVE Fac-Saldo-Anterior TO Edo-Saldo-Anterior.
+
+           COMPUTE WS-Monto-Sin-Redondear =
+               Fac-Saldo-Anterior * WS-Tasa-Interes.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO Edo-Interes-Por-Linea.
+
+           ADD Edo-Interes-Por-Linea TO Fac-Importe-1, Fac-Importe-2,
+               Fac-Importe-3, Fac-Importe-4.
+
+           COMPUTE Edo-Total-Cargos = Fac-Importe-1 + Fac-Importe-2
+               + Fac-Importe-3 + Fac-Importe-4.
+           COMPUTE Edo-Saldo-Nuevo =
+               Fac-Saldo-Anterior + Edo-Total-Cargos.
+
+       AcumulaTotales.
+           ADD 1 TO WS-Total-Clientes.
+           ADD Edo-Saldo-Nuevo TO WS-Total-Saldo-Nuevo.
+
+       MuestraResumenFacturacion.
+           DISPLAY "== Resumen de facturacion ==".
+           DISPLAY "Clientes procesados: " WS-Total-Clientes.
+           DISPLAY "Total saldo nuevo: " WS-Total-Saldo-Nuevo.
+
+       END PROGRAM FacturacionLotes.
