@@ -2,18 +2,50 @@
        PROGRAM-ID. calculadoraTablasMultiplicar.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Copia impresa de cada tabla generada, con encabezado de
+      *> pagina, para entregar a los alumnos.
+               SELECT OPTIONAL ArchivoImpresion
+               ASSIGN TO "tablas.prn"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoImpresion
+           LABEL RECORD IS STANDARD.
+       01  Linea-Impresion PIC X(40).
+
        WORKING-STORAGE SECTION.
        77 Numero PIC 99 VALUE ZEROS.
        77 Multiplicador PIC 999 VALUE ZEROS.
        77 Resultado PIC 9999 VALUE ZEROS.
        77 Salida PIC XXXXXX VALUE SPACES.
+       77 Filas PIC 99 VALUE 10.
+
+       01 WS-Impresora-Abierta PIC X VALUE "N".
+           88 Impresora-Abierta VALUE "S".
+       01 WS-Numero-Pagina PIC 9(3) VALUE ZEROS.
+
+       01 WS-Linea-Encabezado.
+           05 FILLER PIC X(15) VALUE "TABLA DEL ".
+           05 WS-Enc-Numero PIC Z9.
+           05 FILLER PIC X(10) VALUE " - PAGINA ".
+           05 WS-Enc-Pagina PIC ZZ9.
+
+       01 WS-Linea-Detalle.
+           05 WS-Det-Numero PIC Z9.
+           05 FILLER PIC X(3) VALUE " * ".
+           05 WS-Det-Multiplicador PIC ZZ9.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 WS-Det-Resultado PIC ZZZ9.
 
        PROCEDURE DIVISION.
 
        Inicio.
+       IF NOT Impresora-Abierta
+           PERFORM AbreArchivoImpresion
+       END-IF.
        DISPLAY "Para salir introduce 'salir' en la consola.".
        DISPLAY "Para multiplicar pulsa INTRO.".
        ACCEPT Salida.
@@ -22,31 +54,69 @@
        ELSE
            PERFORM ReiniciaPrograma.
            PERFORM IntroduceNumero.
+           PERFORM IntroduceFilas.
            PERFORM MostrarTabla.
 
        Finalizar.
+       IF Impresora-Abierta
+           CLOSE ArchivoImpresion
+       END-IF.
             STOP RUN.
 
+      *> Abre el archivo de impresion una sola vez por ejecucion.
+       AbreArchivoImpresion.
+       OPEN OUTPUT ArchivoImpresion.
+       SET Impresora-Abierta TO TRUE.
+
        ReiniciaPrograma.
        MOVE 0 TO Multiplicador.
 
        IntroduceNumero.
        DISPLAY "Introduce un numero:".
        ACCEPT Numero.
-       IF Numero IS ZEROS THEN
-           DISPLAY "Disculpe, debe introducir un numero"
-           PERFORM Inicio
+       IF Numero IS NOT NUMERIC OR Numero IS ZEROS THEN
+           DISPLAY "Disculpe, debe introducir un numero entre 1 y 99."
+           PERFORM IntroduceNumero
+       END-IF.
+
+      *> Pregunta cuantas filas debe tener la tabla, para tablas mas
+      *> largas que las 10 filas de siempre.
+       IntroduceFilas.
+       DISPLAY "Cuantas filas quiere en la tabla (1-25)?".
+       ACCEPT Filas.
+       IF Filas IS NOT NUMERIC OR Filas IS ZEROS OR Filas > 25 THEN
+           DISPLAY "Debe introducir un numero de filas entre 1 y 25."
+           PERFORM IntroduceFilas
        END-IF.
 
        MostrarTabla.
+       ADD 1 TO WS-Numero-Pagina.
        DISPLAY "LA TABLA DEL " Numero ":".
-       PERFORM Calculos 10 TIMES.
+       PERFORM ImprimeEncabezado.
+       PERFORM Calculos Filas TIMES.
        PERFORM Inicio.
 
+      *> Escribe el encabezado de pagina en el archivo de impresion.
+       ImprimeEncabezado.
+       MOVE Numero TO WS-Enc-Numero.
+       MOVE WS-Numero-Pagina TO WS-Enc-Pagina.
+       WRITE Linea-Impresion FROM WS-Linea-Encabezado
+           AFTER ADVANCING PAGE.
+
        Calculos.
        ADD 1 TO Multiplicador.
        COMPUTE Resultado = Numero * Multiplicador.
        DISPLAY Numero " * " Multiplicador " = " Resultado.
+       PERFORM ImprimeLineaTabla.
+
+      *> Escribe una linea de detalle de la tabla en el archivo de
+      *> impresion.
+       ImprimeLineaTabla.
+       MOVE Numero TO WS-Det-Numero.
+       MOVE Multiplicador TO WS-Det-Multiplicador.
+       MOVE Resultado TO WS-Det-Resultado.
+       WRITE Linea-Impresion FROM WS-Linea-Detalle
+           AFTER ADVANCING 1.
 
 
 
