@@ -0,0 +1,137 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LimpiaNombresEmpleados.
+
+      *> Pasada en lote de saneamiento de nombres sobre empleados.dat,
+      *> con la misma tecnica de IS ALPHABETIC que
+      *> evaluarTipoDeDatoYCLASS demuestra sobre datos fijos en
+      *> WORKING-STORAGE: aqui se aplica registro por registro para
+      *> encontrar nombres y apellidos con digitos o simbolos colados
+      *> por error de captura. Los empleados con nombre limpio no se
+      *> tocan; los que no pasan la prueba se listan en
+      *> nombres_rechazados.log para que alguien de nomina los revise,
+      *> el mismo patron de reject-log que ValidaCuentasHex usa para
+      *> cuentas con numero invalido.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARCHIVO-EMPLEADOS
+               ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
+
+               SELECT OPTIONAL ArchivoRechazos
+               ASSIGN TO "nombres_rechazados.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Rechazos.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
+       FD  ArchivoRechazos
+           LABEL RECORD IS STANDARD.
+           COPY RECHNOM.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Empleados PIC XX VALUE SPACES.
+           88 Empleados-No-Existe VALUE "05" "35".
+       01 WS-Estado-Rechazos PIC XX VALUE SPACES.
+
+       01 WS-Fin-Empleados PIC X VALUE "N".
+           88 Fin-Empleados VALUE "S".
+
+       01 WS-Nombre-Limpio PIC X VALUE "S".
+           88 Nombre-Limpio VALUE "S".
+
+       01 WS-Nombre-Invalido PIC X VALUE "N".
+           88 Nombre-Invalido VALUE "S".
+       01 WS-Apellido-Invalido PIC X VALUE "N".
+           88 Apellido-Invalido VALUE "S".
+       01 WS-Motivo-Rechazo PIC X(20) VALUE SPACES.
+
+       01 WS-Total-Empleados PIC 9(6) VALUE ZEROS.
+       01 WS-Total-Limpios PIC 9(6) VALUE ZEROS.
+       01 WS-Total-Rechazados PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ARCHIVO-EMPLEADOS
+           IF Empleados-No-Existe
+               DISPLAY "No existe el archivo de empleados todavia."
+               CLOSE ARCHIVO-EMPLEADOS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+                   READ ARCHIVO-EMPLEADOS
+                       AT END SET Fin-Empleados TO TRUE
+                       NOT AT END PERFORM 1000-Verifica-Empleado
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-EMPLEADOS
+               PERFORM 9000-Muestra-Resumen
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-Verifica-Empleado.
+           ADD 1 TO WS-Total-Empleados
+           MOVE "S" TO WS-Nombre-Limpio
+           MOVE "N" TO WS-Nombre-Invalido
+           MOVE "N" TO WS-Apellido-Invalido
+
+      *> Un nombre o apellido limpio es todo alfabetico (letras y
+      *> espacios en blanco, que la clase ALPHABETIC ya contempla); un
+      *> apellido opcional vacio tambien cuenta como limpio. Ambos
+      *> campos se revisan antes de rechazar, para que un empleado con
+      *> los dos campos malos se reporte una sola vez con el motivo
+      *> completo, en vez de dos renglones en la bitacora.
+           IF Cont-Nombre NOT = SPACES
+              AND Cont-Nombre IS NOT ALPHABETIC
+               MOVE "N" TO WS-Nombre-Limpio
+               MOVE "S" TO WS-Nombre-Invalido
+           END-IF
+
+           IF Cont-Primer-Apellido NOT = SPACES
+              AND Cont-Primer-Apellido IS NOT ALPHABETIC
+               MOVE "N" TO WS-Nombre-Limpio
+               MOVE "S" TO WS-Apellido-Invalido
+           END-IF
+
+           IF Nombre-Limpio
+               ADD 1 TO WS-Total-Limpios
+           ELSE
+               EVALUATE TRUE
+                   WHEN Nombre-Invalido AND Apellido-Invalido
+                       MOVE "NOMBRE/APELLIDO INV." TO WS-Motivo-Rechazo
+                   WHEN Nombre-Invalido
+                       MOVE "NOMBRE INVALIDO" TO WS-Motivo-Rechazo
+                   WHEN OTHER
+                       MOVE "APELLIDO INVALIDO" TO WS-Motivo-Rechazo
+               END-EVALUATE
+               PERFORM 1100-Rechaza-Empleado
+               ADD 1 TO WS-Total-Rechazados
+           END-IF.
+
+       1100-Rechaza-Empleado.
+           OPEN EXTEND ArchivoRechazos
+           MOVE Emp-ID TO RNom-ID
+           MOVE Cont-Nombre TO RNom-Nombre
+           MOVE Cont-Primer-Apellido TO RNom-Apellido
+           MOVE WS-Motivo-Rechazo TO RNom-Motivo
+           MOVE FUNCTION CURRENT-DATE TO RNom-Fecha-Hora
+           WRITE Registro-Rechazo-Nombre
+           CLOSE ArchivoRechazos.
+
+       9000-Muestra-Resumen.
+           DISPLAY "== Saneamiento de nombres de empleados ==".
+           DISPLAY "Empleados leidos: " WS-Total-Empleados.
+           DISPLAY "Nombres limpios: " WS-Total-Limpios.
+           DISPLAY "Nombres rechazados: " WS-Total-Rechazados.
+
+       END PROGRAM LimpiaNombresEmpleados.
