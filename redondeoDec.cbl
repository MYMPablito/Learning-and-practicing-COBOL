@@ -17,21 +17,80 @@
        77 Numero2 PIC 99 VALUE 20.
        77 Resultado PIC 99V99 VALUE ZEROS.
 
+      *> Campos de trabajo para RedondeaMoneda, la politica de
+      *> redondeo unica del taller. Aqui si se deja elegir el modo por
+      *> pantalla, en lugar de fijarlo en "S" como en Calculadora y la
+      *> nomina.
+       77 WS-Monto-Sin-Redondear PIC S9(9)V9(4) VALUE ZEROS.
+       77 WS-Opcion-Redondeo PIC 9 VALUE ZERO.
+           88 OpcionTruncamiento VALUE 1.
+           88 OpcionEstandar VALUE 2.
+           88 OpcionBancario VALUE 3.
+       77 WS-Modo-Redondeo PIC X VALUE "S".
+       77 WS-Monto-Redondeado PIC S9(9)V99 VALUE ZEROS.
+
       *> Variables para practicar el resto de una division.
        77 Num1 PIC 99 VALUE 10.
        77 Num2 PIC 99 VALUE 3.
        77 ResultadoRes PIC 9 VALUE ZEROS.
        77 Resto PIC 9 VALUE ZEROS.
 
+      *> Reconciliacion del DIVIDE REMAINDER: Num1 debe reconstruirse
+      *> a partir de ResultadoRes, Num2 y Resto.
+       77 WS-Num1-Reconciliado PIC 999 VALUE ZEROS.
+
+      *> Datos que se pasan a la bitacora comun de errores cuando se
+      *> atrapa un ON SIZE ERROR.
+       01 WS-Programa PIC X(20) VALUE "redondeoDecimales".
+       01 WS-Parrafo PIC X(30) VALUE SPACES.
+       01 WS-Mensaje PIC X(50) VALUE SPACES.
+
        PROCEDURE DIVISION.
        CalculosRedondeo.
-      *> Redondeame el resultado.
-            COMPUTE Resultado ROUNDED = Numero1 + Numero2.
+      *> Redondeame el resultado, usando RedondeaMoneda en lugar de un
+      *> COMPUTE ROUNDED local para que el criterio de redondeo sea el
+      *> mismo que usan Calculadora y la nomina, pero aqui el operador
+      *> puede elegir el modo.
+            PERFORM SeleccionaModoRedondeo.
+            COMPUTE WS-Monto-Sin-Redondear = Numero1 + Numero2
+                ON SIZE ERROR
+                    DISPLAY "Numero demasiado grande."
+                    MOVE "CalculosRedondeo" TO WS-Parrafo
+                    MOVE "Numero demasiado grande en COMPUTE."
+                        TO WS-Mensaje
+                    CALL "RegistraErrorLog" USING WS-Programa
+                        WS-Parrafo WS-Mensaje
+            END-COMPUTE.
+            CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+                WS-Modo-Redondeo WS-Monto-Redondeado.
+            MOVE WS-Monto-Redondeado TO Resultado.
             DISPLAY Resultado.
+            PERFORM DemoRedondeoVerbos.
+            PERFORM CalculoResto.
+            STOP RUN.
+
+      *> Pide al operador el modo de redondeo a usar y lo traduce al
+      *> literal que espera RedondeaMoneda.
+       SeleccionaModoRedondeo.
+           DISPLAY "Modo de redondeo:".
+           DISPLAY "1-Truncamiento  2-Estandar  3-Bancario".
+           ACCEPT WS-Opcion-Redondeo.
+           EVALUATE TRUE
+               WHEN OpcionTruncamiento
+                   MOVE "T" TO WS-Modo-Redondeo
+               WHEN OpcionEstandar
+                   MOVE "S" TO WS-Modo-Redondeo
+               WHEN OpcionBancario
+                   MOVE "E" TO WS-Modo-Redondeo
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+                   PERFORM SeleccionaModoRedondeo
+           END-EVALUATE.
 
       *> Esto tambien es aplicable al resto de verbos de operaciones
       *> aritmeticas.
 
+       DemoRedondeoVerbos.
        ADD Numero1 TO Numero2 GIVING Resultado ROUNDED.
            DISPLAY "La suma redondeada es: " Resultado.
 
@@ -51,5 +110,16 @@
            DISPLAY "El resultado de la division es: " ResultadoRes.
            DISPLAY "El resto de la division es: " Resto.
 
-            STOP RUN.
+      *> Control de sanidad antes de confiar en un DIVIDE REMAINDER en
+      *> un batch financiero: reconstruye Num1 y compara.
+       COMPUTE WS-Num1-Reconciliado = ResultadoRes * Num2 + Resto.
+       IF WS-Num1-Reconciliado NOT = Num1
+           DISPLAY "Alerta: el resto de la division no reconcilia."
+           MOVE "CalculoResto" TO WS-Parrafo
+           MOVE "DIVIDE REMAINDER no reconcilia con el dividendo."
+               TO WS-Mensaje
+           CALL "RegistraErrorLog" USING WS-Programa WS-Parrafo
+               WS-Mensaje
+       END-IF.
+
        END PROGRAM redondeoDecimales.
