@@ -15,15 +15,11 @@
       *> Individuales: 01 o 77 nada mas.
       *> Variables de grupo y elementales.
 
+      *> Estructura de contacto compartida: ver copybooks/CONTACTO.cpy.
+      *> Adoptada tambien por Registro-Empleado, para que un empleado y
+      *> un futuro cliente usen los mismos campos de nombre y telefono.
        01 Usuario.
-           05 Nombre PIC X(15) VALUE SPACES.
-           05 Apellidos.
-               10 primerApellido PIC X(30) VALUE SPACES.
-               10 segundoApellido PIC X(30) VALUE SPACES.
-           05 Telefonos.
-               10 TelCasa PIC X(12) VALUE SPACES.
-               10 TelTrabajo PIC X(12) VALUE SPACES.
-               10 TelOtro PIC X(12) VALUE SPACES.
+           COPY CONTACTO.
 
       *> Proposito especial: 66, 77 y 88.
       *> 66 se usa para la clausula RENAMES.
