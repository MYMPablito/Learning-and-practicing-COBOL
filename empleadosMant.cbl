@@ -0,0 +1,238 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpleadosMantenimiento.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+      *> El salario se maneja en pesos con decimales; el punto decimal
+      *> se muestra como coma, igual que el resto de los programas que
+      *> trabajan con importes.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Indexado por Emp-ID para poder dar de baja y modificar con
+      *> lectura directa, y para que el alta rechace numeros duplicados
+      *> automaticamente.
+               SELECT ARCHIVO-EMPLEADOS
+               ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
+       WORKING-STORAGE SECTION.
+      *> Menu de mantenimiento, siguiendo el mismo estilo de 88-niveles
+      *> que usa creandoMenuDeConsola.
+       01 Opcion PIC 9 VALUE ZERO.
+           88 OpcionAlta VALUE 1.
+           88 OpcionBaja VALUE 2.
+           88 OpcionModificar VALUE 3.
+           88 OpcionListar VALUE 4.
+           88 OpcionSalir VALUE 5.
+
+       01 WS-Estado-Empleados PIC XX VALUE SPACES.
+       01 WS-Fin-Empleados PIC X VALUE "N".
+           88 Fin-Empleados VALUE "S".
+       01 WS-ID-Buscado PIC 9(6) VALUE ZEROS.
+
+      *> Resultado de ValidaTelefono para cada numero capturado.
+       01 WS-Telefono-Valido PIC X VALUE "N".
+           88 Telefono-Valido VALUE "S".
+       01 WS-Indice-Tel PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       AceptaOpcion.
+       DISPLAY "== Mantenimiento de empleados ==".
+       DISPLAY "1 - Alta de empleado".
+       DISPLAY "2 - Baja de empleado".
+       DISPLAY "3 - Modificar empleado".
+       DISPLAY "4 - Listar empleados".
+       DISPLAY "5 - Salir".
+       ACCEPT Opcion.
+
+       IF OpcionAlta THEN
+           PERFORM DarDeAlta
+           PERFORM AceptaOpcion
+       ELSE
+           IF OpcionBaja THEN
+               PERFORM DarDeBaja
+               PERFORM AceptaOpcion
+           ELSE
+               IF OpcionModificar THEN
+                   PERFORM ModificarEmpleado
+                   PERFORM AceptaOpcion
+               ELSE
+                   IF OpcionListar THEN
+                       PERFORM ListarEmpleados
+                       PERFORM AceptaOpcion
+                   ELSE
+                       IF OpcionSalir THEN
+                           DISPLAY "Saliendo del mantenimiento..."
+                           STOP RUN
+                       ELSE
+                           DISPLAY "Opcion invalida. Intente de nuevo."
+                           PERFORM AceptaOpcion
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       END-IF.
+
+      *> Agrega un nuevo registro al archivo maestro. El WRITE lo
+      *> rechaza solo con INVALID KEY si el numero de empleado ya
+      *> existe.
+       DarDeAlta.
+           DISPLAY "Numero de empleado: ".
+           ACCEPT Emp-ID.
+           DISPLAY "Nombre: ".
+           ACCEPT Cont-Nombre.
+           DISPLAY "Apellido: ".
+           ACCEPT Cont-Primer-Apellido.
+           PERFORM CapturaTelefonos.
+           DISPLAY "Departamento: ".
+           ACCEPT Emp-Departamento.
+           DISPLAY "Fecha de ingreso (AAAAMMDD): ".
+           ACCEPT Emp-Fecha-Ingreso.
+           DISPLAY "Salario: ".
+           ACCEPT Emp-Salario.
+           DISPLAY "Fecha de nacimiento (AAAAMMDD): ".
+           ACCEPT Emp-Fecha-Nacimiento.
+
+           OPEN I-O ARCHIVO-EMPLEADOS.
+           IF WS-Estado-Empleados = "35"
+      *> El archivo maestro aun no existe: se crea vacio y se vuelve a
+      *> abrir para poder escribir el primer registro.
+               OPEN OUTPUT ARCHIVO-EMPLEADOS
+               CLOSE ARCHIVO-EMPLEADOS
+               OPEN I-O ARCHIVO-EMPLEADOS
+           END-IF.
+
+           WRITE Registro-Empleado
+               INVALID KEY
+                   DISPLAY "Ya existe un empleado con ese numero."
+               NOT INVALID KEY
+                   DISPLAY "Empleado dado de alta."
+           END-WRITE.
+           CLOSE ARCHIVO-EMPLEADOS.
+
+      *> Pide cuantos telefonos tiene el empleado (0-5) y los captura
+      *> uno por uno en Cont-Telefonos, ya no en slots fijos de
+      *> casa/trabajo/otro.
+       CapturaTelefonos.
+           DISPLAY "Cuantos telefonos desea capturar (0-5): ".
+           ACCEPT Cont-Cantidad-Telefonos.
+           IF Cont-Cantidad-Telefonos > 5
+               DISPLAY "Maximo 5 telefonos."
+               PERFORM CapturaTelefonos
+           ELSE
+               PERFORM VARYING WS-Indice-Tel FROM 1 BY 1
+                       UNTIL WS-Indice-Tel > Cont-Cantidad-Telefonos
+                   DISPLAY "Etiqueta del telefono " WS-Indice-Tel
+                       " (CASA/TRABAJO/CELULAR/OTRO): "
+                   ACCEPT Cont-Tel-Etiqueta(WS-Indice-Tel)
+                   PERFORM CapturaNumeroTelefono
+               END-PERFORM
+           END-IF.
+
+      *> Pide el numero para el telefono en curso (WS-Indice-Tel) y lo
+      *> vuelve a pedir mientras no cumpla el formato NNN-NNN-NNNN,
+      *> igual que IntroduceNumero reintenta la captura en
+      *> calculadoraTablasMultiplicar.
+       CapturaNumeroTelefono.
+           DISPLAY "Numero (NNN-NNN-NNNN, opcional): ".
+           ACCEPT Cont-Tel-Numero(WS-Indice-Tel).
+           CALL "ValidaTelefono" USING Cont-Tel-Numero(WS-Indice-Tel)
+               WS-Telefono-Valido.
+           IF NOT Telefono-Valido
+               DISPLAY "Formato de telefono invalido."
+               PERFORM CapturaNumeroTelefono
+           END-IF.
+
+      *> Elimina el registro cuyo numero de empleado coincide, por
+      *> lectura directa.
+       DarDeBaja.
+           DISPLAY "Numero de empleado a dar de baja: ".
+           ACCEPT WS-ID-Buscado.
+
+           OPEN I-O ARCHIVO-EMPLEADOS.
+           IF WS-Estado-Empleados = "35"
+               DISPLAY "No existe el archivo de empleados todavia."
+           ELSE
+               MOVE WS-ID-Buscado TO Emp-ID
+               DELETE ARCHIVO-EMPLEADOS RECORD
+                   INVALID KEY
+                       DISPLAY "No se encontro ese numero de empleado."
+                   NOT INVALID KEY
+                       DISPLAY "Empleado dado de baja."
+               END-DELETE
+               CLOSE ARCHIVO-EMPLEADOS
+           END-IF.
+
+      *> Modifica los datos del registro cuyo numero de empleado
+      *> coincide, por lectura directa.
+       ModificarEmpleado.
+           DISPLAY "Numero de empleado a modificar: ".
+           ACCEPT WS-ID-Buscado.
+
+           OPEN I-O ARCHIVO-EMPLEADOS.
+           IF WS-Estado-Empleados = "35"
+               DISPLAY "No existe el archivo de empleados todavia."
+           ELSE
+               MOVE WS-ID-Buscado TO Emp-ID
+               READ ARCHIVO-EMPLEADOS
+                   INVALID KEY
+                       DISPLAY "No se encontro ese numero de empleado."
+                   NOT INVALID KEY
+                       DISPLAY "Nombre actual: " Cont-Nombre
+                       DISPLAY "Nuevo nombre: "
+                       ACCEPT Cont-Nombre
+                       DISPLAY "Departamento actual: "
+                           Emp-Departamento
+                       DISPLAY "Nuevo departamento: "
+                       ACCEPT Emp-Departamento
+                       DISPLAY "Salario actual: " Emp-Salario
+                       DISPLAY "Nuevo salario: "
+                       ACCEPT Emp-Salario
+                       REWRITE Registro-Empleado
+                       DISPLAY "Empleado modificado."
+               END-READ
+               CLOSE ARCHIVO-EMPLEADOS
+           END-IF.
+
+      *> Lista todos los empleados del archivo maestro en orden de
+      *> numero de empleado.
+       ListarEmpleados.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF WS-Estado-Empleados = "35"
+               DISPLAY "No existe el archivo de empleados todavia."
+           ELSE
+               MOVE ZEROS TO Emp-ID
+               START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN Emp-ID
+                   INVALID KEY
+                       DISPLAY "No hay empleados en el archivo."
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-Fin-Empleados
+                       PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+                           READ ARCHIVO-EMPLEADOS NEXT RECORD
+                               AT END
+                                   SET Fin-Empleados TO TRUE
+                               NOT AT END
+                                   DISPLAY Emp-ID " " Cont-Nombre " "
+                                       Cont-Primer-Apellido " "
+                                       Emp-Departamento " "
+                                       Emp-Salario
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE ARCHIVO-EMPLEADOS
+           END-IF.
+
+       END PROGRAM EmpleadosMantenimiento.
