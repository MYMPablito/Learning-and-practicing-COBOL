@@ -6,6 +6,15 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+      *> Tabla de saludos para el bucle por tabla de mas abajo: la
+      *> cantidad de vueltas sale de WS-Cantidad-Saludos en vez de un
+      *> literal fijo como el 5 TIMES de Saludos, asi que agregar o
+      *> quitar un renglon de la tabla no requiere tocar el PERFORM.
+       01 WS-Cantidad-Saludos PIC 9(2) VALUE ZEROS.
+       01 WS-Tabla-Saludos.
+           05 WS-Saludo OCCURS 5 TIMES PIC X(20).
+       01 WS-Idx-Saludo PIC 9(2) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        Bucles.
       *> Ejecuta esta tarea N cantidad de veces.
@@ -17,11 +26,26 @@
       *> Por parrafos:
 
        PERFORM Saludos 5 TIMES.
+
+      *> Por tabla:
+
+       PERFORM CargaSaludos.
+       PERFORM MuestraSaludoDeTabla
+           VARYING WS-Idx-Saludo FROM 1 BY 1
+           UNTIL WS-Idx-Saludo > WS-Cantidad-Saludos.
        STOP RUN.
 
 
        Saludos.
            DISPLAY "Hola a todos".
 
+       CargaSaludos.
+           MOVE 3 TO WS-Cantidad-Saludos.
+           MOVE "Buenos dias" TO WS-Saludo(1).
+           MOVE "Buenas tardes" TO WS-Saludo(2).
+           MOVE "Buenas noches" TO WS-Saludo(3).
+
+       MuestraSaludoDeTabla.
+           DISPLAY WS-Saludo(WS-Idx-Saludo).
 
        END PROGRAM buclesPerformTimes.
