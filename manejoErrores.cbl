@@ -11,25 +11,63 @@
        77 Numero2 PIC 999 VALUE 200.
        77 Resultado PIC 99999 VALUE ZEROS.
 
+      *> Datos que se pasan a la bitacora comun de errores cuando se
+      *> atrapa un ON SIZE ERROR.
+       01 WS-Programa PIC X(20) VALUE "manejoErrores".
+       01 WS-Parrafo PIC X(30) VALUE SPACES.
+       01 WS-Mensaje PIC X(50) VALUE SPACES.
 
        PROCEDURE DIVISION.
        Calculos.
+       PERFORM IntroduceNumeros.
+       PERFORM CalculaConCompute.
+       PERFORM CalculaConMultiply.
+       STOP RUN.
+
+      *> Pide dos operandos nuevos por consola. Se usa al arrancar y
+      *> otra vez cada vez que un calculo se desborda, para corregir
+      *> los numeros sin reiniciar el programa.
+       IntroduceNumeros.
+       DISPLAY "Introduce el primer numero (000-999): ".
+       ACCEPT Numero1.
+       DISPLAY "Introduce el segundo numero (000-999): ".
+       ACCEPT Numero2.
+
+       CalculaConCompute.
        COMPUTE Resultado = Numero1 * Numero2
       *> ON SIZE ERROR Solo se lanza si el numero no cabe en el PICTURE.
-           ON SIZE ERROR DISPLAY "Numero demasiado grande."
+           ON SIZE ERROR
+               DISPLAY "Numero demasiado grande."
+               MOVE "CalculaConCompute" TO WS-Parrafo
+               MOVE "Numero demasiado grande en COMPUTE."
+                   TO WS-Mensaje
+               CALL "RegistraErrorLog" USING WS-Programa WS-Parrafo
+                   WS-Mensaje
+               DISPLAY "Introduzca numeros mas pequenos e intentelo "
+                   "de nuevo."
+               PERFORM IntroduceNumeros
+               PERFORM CalculaConCompute
+           NOT ON SIZE ERROR
+               DISPLAY Resultado
        END-COMPUTE.
 
-       DISPLAY Resultado.
-
       *> Tambien se pueden usar las operaciones matematicas y sus verbos
 
+       CalculaConMultiply.
        MULTIPLY Numero1 BY Numero2 GIVING Resultado
            ON SIZE ERROR
            DISPLAY "El numero es muy grande, no se "
            "visualiza entero."
+           MOVE "CalculaConMultiply" TO WS-Parrafo
+           MOVE "Numero demasiado grande en MULTIPLY." TO WS-Mensaje
+           CALL "RegistraErrorLog" USING WS-Programa WS-Parrafo
+               WS-Mensaje
+           DISPLAY "Introduzca numeros mas pequenos e intentelo de "
+               "nuevo."
+           PERFORM IntroduceNumeros
+           PERFORM CalculaConMultiply
+           NOT ON SIZE ERROR
+               DISPLAY Resultado
        END-MULTIPLY.
 
-       DISPLAY Resultado.
-
-            STOP RUN.
        END PROGRAM manejoErrores.
