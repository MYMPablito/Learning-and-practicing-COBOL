@@ -0,0 +1,187 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CorridaLotesNocturna.
+
+      *> Encadena los pasos del cierre nocturno igual que un stream de
+      *> JCL: FacturacionLotes, NominaResumenPorDepto y ResumenErrores
+      *> se lanzan uno detras del otro con CALL "SYSTEM", cada uno como
+      *> su propio proceso (su propio "step"), porque estos programas
+      *> terminan con STOP RUN y un CALL directo entre subprogramas no
+      *> sobrevive a eso. Despues de cada paso se revisa RETURN-CODE,
+      *> el codigo de retorno que el paso dejo al terminar, igual que
+      *> un COND=(8,LT) de JCL: si el paso fallo (RETURN-CODE 8), el
+      *> resto de la cadena se salta en vez de correr sobre datos que
+      *> nunca se generaron.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Bitacora de la ventana de lotes nocturna, para que operaciones
+      *> tenga un resumen del cierre en un archivo en vez de tener que
+      *> revisar la salida de consola de la corrida.
+               SELECT ArchivoReporte
+               ASSIGN TO "batch_nocturno.rpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoReporte
+           LABEL RECORD IS STANDARD.
+       01  Linea-Reporte PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Reporte PIC XX VALUE SPACES.
+      *> Hora de inicio y fin de la corrida completa, para el reporte
+      *> de cierre; FUNCTION CURRENT-DATE entrega fecha(1:8), hora
+      *> HHMMSS(9:6), centesimas(15:2) y diferencial UTC(17:5).
+       01 WS-Fecha-Hora-Inicio PIC X(21) VALUE SPACES.
+       01 WS-Fecha-Hora-Fin PIC X(21) VALUE SPACES.
+       01 WS-Nombre-Paso PIC X(30) VALUE SPACES.
+       01 WS-Codigo-Retorno PIC S9(9) VALUE ZEROS.
+       01 WS-Cadena-Interrumpida PIC X VALUE "N".
+           88 Cadena-Interrumpida VALUE "S".
+
+      *> Bitacora en memoria de cada paso de la ventana, para poder
+      *> escribir el reporte de cierre con el resultado de los tres al
+      *> final de la corrida.
+       01 WS-Cantidad-Pasos PIC 9 VALUE ZEROS.
+       01 WS-Tabla-Pasos.
+           05 WS-Paso OCCURS 3 TIMES
+                      INDEXED BY WS-Idx-Paso.
+               10 WS-Paso-Nombre  PIC X(30).
+               10 WS-Paso-Codigo  PIC S9(9).
+               10 WS-Paso-Estado  PIC X(08).
+
+       01 WS-Cod-Edit PIC -9(9).
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           MOVE FUNCTION CURRENT-DATE TO WS-Fecha-Hora-Inicio.
+           DISPLAY "== Inicio de la corrida de lotes nocturna ==".
+           MOVE "facturacionLotes" TO WS-Nombre-Paso
+           PERFORM 1000-Ejecuta-Paso.
+
+           IF NOT Cadena-Interrumpida
+               MOVE "nominaResumenPorDepto" TO WS-Nombre-Paso
+               PERFORM 1000-Ejecuta-Paso
+           ELSE
+               MOVE "nominaResumenPorDepto" TO WS-Nombre-Paso
+               PERFORM 1200-Registra-Omitido
+           END-IF.
+
+           IF NOT Cadena-Interrumpida
+               MOVE "resumenErrores" TO WS-Nombre-Paso
+               PERFORM 1000-Ejecuta-Paso
+           ELSE
+               MOVE "resumenErrores" TO WS-Nombre-Paso
+               PERFORM 1200-Registra-Omitido
+           END-IF.
+
+           IF Cadena-Interrumpida
+               DISPLAY "== Corrida nocturna interrumpida =="
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "== Corrida nocturna completa =="
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-Fecha-Hora-Fin.
+           PERFORM 2000-Escribe-Reporte.
+           STOP RUN.
+
+      *> Lanza un paso como proceso independiente y evalua su codigo
+      *> de retorno. RETURN-CODE mayor que 4 se trata como falla del
+      *> paso, el mismo umbral que un COND=(4,GT) en JCL.
+       1000-Ejecuta-Paso.
+           DISPLAY "-- Paso: " WS-Nombre-Paso " --"
+           CALL "SYSTEM" USING WS-Nombre-Paso
+      *> CALL "SYSTEM" deja en RETURN-CODE el estado crudo del proceso
+      *> hijo (el codigo de salida corrido 8 bits a la izquierda, igual
+      *> que WEXITSTATUS de la libreria C), asi que hay que dividir
+      *> entre 256 para recuperar el codigo de retorno real del paso.
+           COMPUTE WS-Codigo-Retorno = RETURN-CODE / 256
+           DISPLAY "   codigo de retorno: " WS-Codigo-Retorno
+           IF WS-Codigo-Retorno > 4
+               DISPLAY "   paso fallido, se interrumpe la cadena."
+               SET Cadena-Interrumpida TO TRUE
+           END-IF
+           PERFORM 1100-Registra-Paso.
+
+      *> Agrega el resultado del paso recien ejecutado a la bitacora
+      *> en memoria.
+       1100-Registra-Paso.
+           ADD 1 TO WS-Cantidad-Pasos
+           MOVE WS-Nombre-Paso TO WS-Paso-Nombre(WS-Cantidad-Pasos)
+           MOVE WS-Codigo-Retorno TO WS-Paso-Codigo(WS-Cantidad-Pasos)
+           IF WS-Codigo-Retorno > 4
+               MOVE "FALLO" TO WS-Paso-Estado(WS-Cantidad-Pasos)
+           ELSE
+               MOVE "OK" TO WS-Paso-Estado(WS-Cantidad-Pasos)
+           END-IF.
+
+      *> Agrega un paso que nunca se corrio porque la cadena ya venia
+      *> interrumpida por un paso anterior.
+       1200-Registra-Omitido.
+           ADD 1 TO WS-Cantidad-Pasos
+           MOVE WS-Nombre-Paso TO WS-Paso-Nombre(WS-Cantidad-Pasos)
+           MOVE ZEROS TO WS-Paso-Codigo(WS-Cantidad-Pasos)
+           MOVE "OMITIDO" TO WS-Paso-Estado(WS-Cantidad-Pasos).
+
+      *> Escribe el resumen de la ventana en batch_nocturno.rpt: un
+      *> renglon por paso con su codigo de retorno y estado, y el
+      *> veredicto final de la corrida.
+       2000-Escribe-Reporte.
+           OPEN OUTPUT ArchivoReporte
+           MOVE SPACES TO Linea-Reporte
+           STRING "VENTANA DE LOTES NOCTURNA - " DELIMITED BY SIZE
+               WS-Fecha-Hora-Inicio(1:8) DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE SPACES TO Linea-Reporte
+           STRING "INICIO: " DELIMITED BY SIZE
+               WS-Fecha-Hora-Inicio(9:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-Fecha-Hora-Inicio(11:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-Fecha-Hora-Inicio(13:2) DELIMITED BY SIZE
+               "   FIN: " DELIMITED BY SIZE
+               WS-Fecha-Hora-Fin(9:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-Fecha-Hora-Fin(11:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-Fecha-Hora-Fin(13:2) DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE ALL "-" TO Linea-Reporte
+           WRITE Linea-Reporte
+           MOVE SPACES TO Linea-Reporte
+           STRING "PASO                           " DELIMITED BY SIZE
+               "CODIGO     " DELIMITED BY SIZE
+               "ESTADO" DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte
+           PERFORM VARYING WS-Idx-Paso FROM 1 BY 1
+                   UNTIL WS-Idx-Paso > WS-Cantidad-Pasos
+               PERFORM 2100-Escribe-Paso
+           END-PERFORM
+           MOVE SPACES TO Linea-Reporte
+           IF Cadena-Interrumpida
+               MOVE "VEREDICTO: INTERRUMPIDA" TO Linea-Reporte
+           ELSE
+               MOVE "VEREDICTO: COMPLETA" TO Linea-Reporte
+           END-IF
+           WRITE Linea-Reporte
+           CLOSE ArchivoReporte.
+
+       2100-Escribe-Paso.
+           MOVE WS-Paso-Codigo(WS-Idx-Paso) TO WS-Cod-Edit
+           MOVE SPACES TO Linea-Reporte
+           STRING WS-Paso-Nombre(WS-Idx-Paso) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-Cod-Edit DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-Paso-Estado(WS-Idx-Paso) DELIMITED BY SIZE
+               INTO Linea-Reporte
+           WRITE Linea-Reporte.
+
+       END PROGRAM CorridaLotesNocturna.
