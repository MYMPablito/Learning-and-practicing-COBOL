@@ -63,6 +63,12 @@
       *> Variable para almacenar el resultado division.
            01 ResultadoDiv PIC 9999 VALUE ZEROS.
 
+      *> Datos que se pasan a la bitacora comun de errores cuando se
+      *> atrapa un ON SIZE ERROR.
+           01 WS-Programa PIC X(20) VALUE "OperacionesMatVerbos".
+           01 WS-Parrafo PIC X(30) VALUE SPACES.
+           01 WS-Mensaje PIC X(50) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        MuestraResultadoAdicion.
@@ -101,7 +107,15 @@
        MuestraResultadoMultiplicacion.
 
       *> Calcula el resultado multiplicacion.
-           MULTIPLY Numb1 BY Numb2 GIVING ResultadoMult.
+           MULTIPLY Numb1 BY Numb2 GIVING ResultadoMult
+               ON SIZE ERROR
+                   DISPLAY "Numero demasiado grande."
+                   MOVE "MuestraResultadoMultiplicacion" TO WS-Parrafo
+                   MOVE "Numero demasiado grande en MULTIPLY."
+                       TO WS-Mensaje
+                   CALL "RegistraErrorLog" USING WS-Programa
+                       WS-Parrafo WS-Mensaje
+           END-MULTIPLY.
 
       *> Muestra el resultado.
            DISPLAY  Numb1 " * " Numb2 " es " ResultadoMult.
@@ -109,7 +123,15 @@
        MuestraResultadoMultMultiple.
 
       *> Calcula el resultado mult multiple.
-           MULTIPLY Nu1 BY Nu2, Nu3, Nu4.
+           MULTIPLY Nu1 BY Nu2, Nu3, Nu4
+               ON SIZE ERROR
+                   DISPLAY "Numero demasiado grande."
+                   MOVE "MuestraResultadoMultMultiple" TO WS-Parrafo
+                   MOVE "Numero demasiado grande en MULTIPLY."
+                       TO WS-Mensaje
+                   CALL "RegistraErrorLog" USING WS-Programa
+                       WS-Parrafo WS-Mensaje
+           END-MULTIPLY.
 
       *> Muestra el resultado.
            DISPLAY Nu1.
