@@ -0,0 +1,131 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaCuentasHex.
+
+      *> Corrida en lote que valida el numero de cada cuenta de
+      *> cuentas.dat contra una clase Hexadecimal, la misma tecnica de
+      *> CLASS que evaluarTipoDeDatoYCLASS demuestra sobre datos fijos
+      *> en WORKING-STORAGE, aplicada aqui a un archivo real: las
+      *> cuentas con numero valido pasan a cuentas_validas.dat y las
+      *> que no a cuentas_rechazadas.log, siguiendo el mismo patron de
+      *> suspenso que listasNivel88 usa para paises no reconocidos.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CLASS Hexadecimal IS "0" THRU "9", "A" THRU "F",
+                                     "a" THRU "f".
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoCuentas
+               ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Cuentas.
+
+               SELECT ArchivoCuentasValidas
+               ASSIGN TO "cuentas_validas.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Validas.
+
+               SELECT OPTIONAL ArchivoRechazos
+               ASSIGN TO "cuentas_rechazadas.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Rechazos.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoCuentas
+           LABEL RECORD IS STANDARD.
+           COPY CUENTA.
+
+       FD  ArchivoCuentasValidas
+           LABEL RECORD IS STANDARD.
+       01  Registro-Cuenta-Valida.
+           05 CtaVal-Numero           PIC X(08).
+           05 CtaVal-Titular          PIC X(30).
+
+       FD  ArchivoRechazos
+           LABEL RECORD IS STANDARD.
+           COPY RECHCTA.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Cuentas PIC XX VALUE SPACES.
+           88 Cuentas-No-Existe VALUE "05" "35".
+       01 WS-Estado-Validas PIC XX VALUE SPACES.
+       01 WS-Estado-Rechazos PIC XX VALUE SPACES.
+
+       01 WS-Fin-Cuentas PIC X VALUE "N".
+           88 Fin-Cuentas VALUE "S".
+
+       01 WS-Numero-Valido PIC X VALUE "N".
+           88 Numero-Valido VALUE "S".
+
+       01 WS-Total-Cuentas PIC 9(5) VALUE ZEROS.
+       01 WS-Total-Validas PIC 9(5) VALUE ZEROS.
+       01 WS-Total-Rechazadas PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           OPEN INPUT ArchivoCuentas
+           IF Cuentas-No-Existe
+               DISPLAY "No existe cuentas.dat todavia."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ArchivoCuentasValidas
+               PERFORM WITH TEST BEFORE UNTIL Fin-Cuentas
+                   READ ArchivoCuentas
+                       AT END
+                           SET Fin-Cuentas TO TRUE
+                       NOT AT END
+                           PERFORM 1000-Procesa-Cuenta
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoCuentas
+               CLOSE ArchivoCuentasValidas
+               PERFORM 9000-Muestra-Resumen
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-Procesa-Cuenta.
+           ADD 1 TO WS-Total-Cuentas
+           PERFORM 1100-Valida-Numero
+           IF Numero-Valido
+               MOVE Cta-Numero TO CtaVal-Numero
+               MOVE Cta-Titular TO CtaVal-Titular
+               WRITE Registro-Cuenta-Valida
+               ADD 1 TO WS-Total-Validas
+           ELSE
+               PERFORM 1200-Rechaza-Cuenta
+               ADD 1 TO WS-Total-Rechazadas
+           END-IF.
+
+      *> Un numero de cuenta valido no viene vacio y cada uno de sus
+      *> caracteres cae en la clase Hexadecimal.
+       1100-Valida-Numero.
+           IF Cta-Numero = SPACES
+               MOVE "N" TO WS-Numero-Valido
+           ELSE
+               IF Cta-Numero IS Hexadecimal
+                   MOVE "S" TO WS-Numero-Valido
+               ELSE
+                   MOVE "N" TO WS-Numero-Valido
+               END-IF
+           END-IF.
+
+       1200-Rechaza-Cuenta.
+           OPEN EXTEND ArchivoRechazos
+           MOVE Cta-Numero TO RCta-Numero
+           MOVE Cta-Titular TO RCta-Titular
+           MOVE FUNCTION CURRENT-DATE TO RCta-Fecha-Hora
+           WRITE Registro-Rechazo-Cuenta
+           CLOSE ArchivoRechazos.
+
+       9000-Muestra-Resumen.
+           DISPLAY "== Validacion de cuentas (clase Hexadecimal) ==".
+           DISPLAY "Cuentas leidas: " WS-Total-Cuentas.
+           DISPLAY "Cuentas validas: " WS-Total-Validas.
+           DISPLAY "Cuentas rechazadas: " WS-Total-Rechazadas.
+
+       END PROGRAM ValidaCuentasHex.
