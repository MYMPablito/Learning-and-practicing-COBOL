@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificaDiaHabil.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *> Dia de la semana a verificar (1=Lunes ... 7=Domingo), igual
+      *> que listasNivel88's diaSemana.
+       01 LK-Dia-Semana PIC 9.
+           88 LK-Lunes VALUE 1.
+           88 LK-Martes VALUE 2.
+           88 LK-Miercoles VALUE 3.
+           88 LK-Jueves VALUE 4.
+           88 LK-Viernes VALUE 5.
+           88 LK-Sabado VALUE 6.
+           88 LK-Domingo VALUE 7.
+
+      *> "S" si es dia habil (Lunes a Viernes), "N" en caso contrario.
+       01 LK-Es-Dia-Habil PIC X.
+
+       PROCEDURE DIVISION USING LK-Dia-Semana LK-Es-Dia-Habil.
+       Verifica.
+       IF LK-Lunes OR LK-Martes OR LK-Miercoles OR LK-Jueves
+               OR LK-Viernes THEN
+           MOVE "S" TO LK-Es-Dia-Habil
+       ELSE
+           MOVE "N" TO LK-Es-Dia-Habil
+       END-IF.
+       GOBACK.
+
+       END PROGRAM VerificaDiaHabil.
