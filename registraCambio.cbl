@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RegistraCambio.
+
+      *> Bitacora comun de correcciones manuales a registros maestros:
+      *> nombre del campo, valor anterior, valor nuevo y momento en
+      *> que se aplico, para que una correccion como la de
+      *> reasignarValorAVariable deje rastro en vez de perder el valor
+      *> anterior en cuanto se ejecuta el MOVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL ArchivoCambios
+               ASSIGN TO "cambios.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Cambios.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoCambios
+           LABEL RECORD IS STANDARD.
+           COPY CAMBIO.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Cambios PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-Campo PIC X(20).
+       01 LK-Valor-Anterior PIC X(32).
+       01 LK-Valor-Nuevo PIC X(32).
+
+       PROCEDURE DIVISION USING LK-Campo LK-Valor-Anterior
+               LK-Valor-Nuevo.
+       Inicio.
+           OPEN EXTEND ArchivoCambios.
+           MOVE LK-Campo TO Cmb-Campo.
+           MOVE LK-Valor-Anterior TO Cmb-Valor-Anterior.
+           MOVE LK-Valor-Nuevo TO Cmb-Valor-Nuevo.
+           MOVE FUNCTION CURRENT-DATE TO Cmb-Fecha-Hora.
+           WRITE Registro-Cambio.
+           CLOSE ArchivoCambios.
+           GOBACK.
+
+       END PROGRAM RegistraCambio.
