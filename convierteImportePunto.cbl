@@ -0,0 +1,26 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConvierteImportePunto.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *> Importe recibido como texto con punto decimal -el formato
+      *> que usan los sistemas externos que nos entregan archivos de
+      *> transacciones- y su equivalente ya convertido al campo
+      *> numerico interno del taller.
+       01 LK-Importe-Texto PIC X(10).
+       01 LK-Importe-Numerico PIC S9(7)V99.
+
+       PROCEDURE DIVISION USING LK-Importe-Texto LK-Importe-Numerico.
+       Convierte.
+      *> FUNCTION NUMVAL siempre interpreta el punto como separador
+      *> decimal sin importar el DECIMAL-POINT IS COMMA del programa
+      *> que llama, asi que es el punto unico de conversion para los
+      *> importes que llegan de fuera del taller.
+           COMPUTE LK-Importe-Numerico = FUNCTION NUMVAL(
+               LK-Importe-Texto).
+           GOBACK.
+
+       END PROGRAM ConvierteImportePunto.
