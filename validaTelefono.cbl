@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaTelefono.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *> Telefono a validar contra el formato estandar de la empresa:
+      *> lada y numero separados por guiones, NNN-NNN-NNNN.
+       01 LK-Telefono PIC X(12).
+
+      *> "S" si el formato es valido, "N" en caso contrario.
+       01 LK-Telefono-Valido PIC X.
+
+       PROCEDURE DIVISION USING LK-Telefono LK-Telefono-Valido.
+       Verifica.
+      *> Un telefono en blanco se acepta como "no capturado" -no todos
+      *> los contactos tienen los tres numeros- pero uno con datos
+      *> tiene que cumplir el formato completo.
+       IF LK-Telefono = SPACES THEN
+           MOVE "S" TO LK-Telefono-Valido
+       ELSE
+           IF LK-Telefono(1:3) IS NUMERIC
+                   AND LK-Telefono(4:1) = "-"
+                   AND LK-Telefono(5:3) IS NUMERIC
+                   AND LK-Telefono(8:1) = "-"
+                   AND LK-Telefono(9:4) IS NUMERIC THEN
+               MOVE "S" TO LK-Telefono-Valido
+           ELSE
+               MOVE "N" TO LK-Telefono-Valido
+           END-IF
+       END-IF.
+       GOBACK.
+
+       END PROGRAM ValidaTelefono.
