@@ -2,63 +2,230 @@
        PROGRAM-ID. creandoMenuDeConsola.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Credenciales de operadores para el inicio de sesion.
+               SELECT OPTIONAL ArchivoOperadores
+               ASSIGN TO "operadores.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Operadores.
+
+      *> Bitacora de que operador lanzo que programa y cuando.
+               SELECT OPTIONAL ArchivoActividad
+               ASSIGN TO "actividad.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Actividad.
+
+      *> Texto y opciones del menu, para poder agregar o renombrar
+      *> opciones sin recompilar.
+               SELECT OPTIONAL ArchivoMenu
+               ASSIGN TO "menu.cfg"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Menu.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoOperadores
+           LABEL RECORD IS STANDARD.
+           COPY OPERADOR.
+
+       FD  ArchivoActividad
+           LABEL RECORD IS STANDARD.
+           COPY ACTIVLOG.
+
+      *> Un renglon por opcion de menu: numero, texto a mostrar y
+      *> programa a lanzar (o "SALIR" para terminar el programa).
+       FD  ArchivoMenu
+           LABEL RECORD IS STANDARD.
+       01  Registro-Menu.
+           05 CfgMenu-Numero          PIC 9.
+           05 CfgMenu-Texto           PIC X(50).
+           05 CfgMenu-Programa        PIC X(20).
+
        WORKING-STORAGE SECTION.
 
-      *> Tenemos 3 opciones (1-4), Si ponemos algo que no sea un numero,
-      *> queda en ZERO.
+      *> Numero de opcion elegida por el operador. Si ponemos algo que
+      *> no sea un numero, queda en ZERO.
        01 Opcion PIC 9 VALUE ZERO.
-           88 Opcion1 VALUE 1.
-           88 Opcion2 VALUE 2.
-           88 Opcion3 VALUE 3.
-           88 Salir VALUE 4.
 
+      *> Tabla de opciones de menu, cargada desde ArchivoMenu al
+      *> arrancar, o con los valores de siempre si el archivo de
+      *> configuracion no existe.
+       01 WS-Cant-Opciones PIC 99 VALUE ZEROS.
+       01 Tabla-Menu.
+           05 Menu-Entrada OCCURS 10 TIMES.
+               10 Menu-Numero         PIC 9.
+               10 Menu-Texto          PIC X(50).
+               10 Menu-Programa       PIC X(20).
+
+       01 WS-Estado-Menu PIC XX VALUE SPACES.
+       01 WS-Fin-Menu PIC X VALUE "N".
+           88 Fin-Menu VALUE "S".
+       01 WS-Indice PIC 99 VALUE ZEROS.
+       01 WS-Indice-Elegido PIC 99 VALUE ZEROS.
+       01 WS-Opcion-Encontrada PIC X VALUE "N".
+           88 Opcion-Encontrada VALUE "S".
+
+      *> Identificacion del operador que inicio sesion. Se conserva
+      *> durante toda la ejecucion para poder registrar en la bitacora
+      *> que operador lanzo cada programa.
+       01 WS-Operador-ID PIC X(6) VALUE SPACES.
+       01 WS-Operador-Password PIC X(10) VALUE SPACES.
+       01 WS-Operador-Autenticado PIC X VALUE "N".
+           88 Operador-Autenticado VALUE "S".
+       01 WS-Estado-Operadores PIC XX VALUE SPACES.
+       01 WS-Fin-Operadores PIC X VALUE "N".
+           88 Fin-Operadores VALUE "S".
+
+       01 WS-Programa-Actual PIC X(20) VALUE SPACES.
+       01 WS-Estado-Actividad PIC XX VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-      *> Solicita un numero del 1 al 3 al usuario.
+      *> Punto de entrada: primero carga el menu, luego pide la
+      *> identificacion del operador.
+       Inicio.
+       PERFORM CargaMenu.
+       PERFORM IniciaSesion.
+
+      *> Carga el texto y las opciones del menu desde ArchivoMenu. Si
+      *> el archivo de configuracion no existe, usa las 4 opciones de
+      *> siempre para que el programa siga funcionando sin cambios.
+       CargaMenu.
+       OPEN INPUT ArchivoMenu.
+       IF WS-Estado-Menu = "05" THEN
+           PERFORM CargaMenuPorDefecto
+       ELSE
+           MOVE "N" TO WS-Fin-Menu
+           PERFORM WITH TEST BEFORE
+                   UNTIL Fin-Menu OR WS-Cant-Opciones = 10
+               READ ArchivoMenu
+                   AT END
+                       SET Fin-Menu TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Cant-Opciones
+                       MOVE CfgMenu-Numero TO
+                           Menu-Numero(WS-Cant-Opciones)
+                       MOVE CfgMenu-Texto TO
+                           Menu-Texto(WS-Cant-Opciones)
+                       MOVE CfgMenu-Programa TO
+                           Menu-Programa(WS-Cant-Opciones)
+               END-READ
+           END-PERFORM
+           CLOSE ArchivoMenu
+       END-IF.
+
+      *> Las 4 opciones originales del taller, usadas cuando no hay
+      *> menu.cfg.
+       CargaMenuPorDefecto.
+       MOVE 4 TO WS-Cant-Opciones.
+       MOVE 1 TO Menu-Numero(1).
+       MOVE "Usar la Calculadora" TO Menu-Texto(1).
+       MOVE "Calculadora" TO Menu-Programa(1).
+       MOVE 2 TO Menu-Numero(2).
+       MOVE "Mantenimiento de empleados" TO Menu-Texto(2).
+       MOVE "EmpleadosMantenimiento" TO Menu-Programa(2).
+       MOVE 3 TO Menu-Numero(3).
+       MOVE "Nomina" TO Menu-Texto(3).
+       MOVE "EmpleadosNomina" TO Menu-Programa(3).
+       MOVE 4 TO Menu-Numero(4).
+       MOVE "Salir" TO Menu-Texto(4).
+       MOVE "SALIR" TO Menu-Programa(4).
+
+      *> Pide el ID y la contrasena del operador y no deja pasar al
+      *> menu hasta que coincidan con un registro del archivo de
+      *> credenciales.
+       IniciaSesion.
+       DISPLAY "== Identificacion del operador ==".
+       DISPLAY "ID de operador: ".
+       ACCEPT WS-Operador-ID.
+       DISPLAY "Contrasena: ".
+       ACCEPT WS-Operador-Password.
+       PERFORM ValidaOperador.
+       IF WS-Estado-Operadores = "05" THEN
+           DISPLAY "No existe el archivo de operadores. Avise a"
+               " sistemas."
+           STOP RUN
+       END-IF.
+       IF Operador-Autenticado THEN
+           PERFORM AceptaDatos
+       ELSE
+           DISPLAY "ID de operador o contrasena incorrectos."
+           PERFORM IniciaSesion
+       END-IF.
+
+      *> Busca al operador en el archivo de credenciales por lectura
+      *> secuencial, ya que es un archivo pequeno.
+       ValidaOperador.
+       MOVE "N" TO WS-Operador-Autenticado.
+       OPEN INPUT ArchivoOperadores.
+       IF WS-Estado-Operadores NOT = "05" THEN
+           MOVE "N" TO WS-Fin-Operadores
+           PERFORM WITH TEST BEFORE
+                   UNTIL Fin-Operadores OR Operador-Autenticado
+               READ ArchivoOperadores
+                   AT END
+                       SET Fin-Operadores TO TRUE
+                   NOT AT END
+                       IF Op-ID = WS-Operador-ID AND
+                          Op-Password = WS-Operador-Password THEN
+                           SET Operador-Autenticado TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ArchivoOperadores
+       END-IF.
+
+      *> Muestra las opciones cargadas en la tabla y pide una al
+      *> operador.
        AceptaDatos.
-       DISPLAY "Introduce un numero del 1 al 3 para ejecutar una"-
-       " de las opciones. Si quieres salir, introduzca el numero 4".
+       PERFORM VARYING WS-Indice FROM 1 BY 1
+               UNTIL WS-Indice > WS-Cant-Opciones
+           DISPLAY Menu-Numero(WS-Indice) " - " Menu-Texto(WS-Indice)
+       END-PERFORM.
        ACCEPT Opcion.
 
-      *> Con las opciones 1-3 vamos a los PERFORM correspondientes.
-       IF Opcion1 THEN
-           DISPLAY "Usted selecciono la primer opcion."
-           PERFORM Parrafo1
-       ELSE
-           IF Opcion2 THEN
-               DISPLAY "Usted selecciono la segunda opcion."
-               PERFORM Parrafo2
-           ELSE
-               IF Opcion3 THEN
-                   DISPLAY "Usted selecciono la tercer opcion."
-                   PERFORM Parrafo3
-               ELSE
-                   IF Salir THEN
-                       DISPLAY "Saliendo del programa..."
-                       STOP RUN
-                   ELSE
-                       DISPLAY "Opcion invalida. Intentalo de nuevo."
-                       PERFORM AceptaDatos
-                   END-IF
-               END-IF
+       MOVE "N" TO WS-Opcion-Encontrada.
+       PERFORM VARYING WS-Indice FROM 1 BY 1
+               UNTIL WS-Indice > WS-Cant-Opciones OR Opcion-Encontrada
+           IF Menu-Numero(WS-Indice) = Opcion THEN
+               SET Opcion-Encontrada TO TRUE
+               MOVE WS-Indice TO WS-Indice-Elegido
            END-IF
+       END-PERFORM.
+
+       IF NOT Opcion-Encontrada THEN
+           DISPLAY "Opcion invalida. Intentalo de nuevo."
+           PERFORM AceptaDatos
+       ELSE
+           PERFORM EjecutaOpcion
        END-IF.
 
-      *> Comienzan los parrafos para los PERFORM. La ejecucion, finaliza
-      *> despues de ejecutar su codigo.
-       Parrafo1.
-           DISPLAY "Estas en el parrafo 1."
-           STOP RUN.
-       Parrafo2.
-           DISPLAY "Estas en el parrafo 2."
-           STOP RUN.
-       Parrafo3.
-           DISPLAY "Estas en el parrafo 3."
-           STOP RUN.
+      *> Lanza el programa de la opcion elegida, o termina si la
+      *> opcion es la de salir. El programa a lanzar viene de la
+      *> tabla, asi que agregar o renombrar opciones no requiere tocar
+      *> este parrafo.
+       EjecutaOpcion.
+       DISPLAY "Usted selecciono: " Menu-Texto(WS-Indice-Elegido).
+       IF Menu-Programa(WS-Indice-Elegido) = "SALIR" THEN
+           DISPLAY "Saliendo del programa..."
+           STOP RUN
+       ELSE
+           MOVE Menu-Programa(WS-Indice-Elegido) TO WS-Programa-Actual
+           PERFORM RegistraActividad
+           DISPLAY "Iniciando " Menu-Texto(WS-Indice-Elegido) "..."
+           CALL WS-Programa-Actual
+           STOP RUN
+       END-IF.
 
+      *> Agrega un renglon a la bitacora de actividad con el operador,
+      *> el programa lanzado y la fecha y hora.
+       RegistraActividad.
+       OPEN EXTEND ArchivoActividad.
+       MOVE WS-Operador-ID TO Act-Operador.
+       MOVE WS-Programa-Actual TO Act-Programa.
+       MOVE FUNCTION CURRENT-DATE TO Act-Fecha-Hora.
+       WRITE Registro-Actividad.
+       CLOSE ArchivoActividad.
 
        END PROGRAM creandoMenuDeConsola.
