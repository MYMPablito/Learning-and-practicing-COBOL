@@ -2,23 +2,89 @@
        PROGRAM-ID. performVarying.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Checkpoint de un solo renglon con el ultimo valor de Numero
+      *> procesado, para poder reanudar este PERFORM VARYING sin
+      *> reprocesar todo desde el principio si el job se cae a la
+      *> mitad. El mismo patron sirve de plantilla para loops mas
+      *> largos como el de la nomina.
+               SELECT OPTIONAL ArchivoCheckpoint
+               ASSIGN TO "checkpoint_performvarying.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Checkpoint.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoCheckpoint
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+
        WORKING-STORAGE SECTION.
        77 Numero PIC 999 VALUE ZEROS.
+       77 WS-Valor-Inicial PIC 999 VALUE 15.
+           COPY CONFIRMASN.
+
+       01 WS-Estado-Checkpoint PIC XX VALUE SPACES.
+           88 Checkpoint-No-Existe VALUE "05" "35".
+
+      *> Cada cuantas iteraciones se deja un checkpoint nuevo.
+       77 WS-Intervalo-Checkpoint PIC 9(3) VALUE 5.
+       77 WS-Contador-Iteraciones PIC 9(5) VALUE ZEROS.
+
        PROCEDURE DIVISION.
 
        Inicio.
+       PERFORM PreguntaReinicio.
        PERFORM Operacion
-       VARYING Numero FROM 15
+       VARYING Numero FROM WS-Valor-Inicial
        BY 10 UNTIL Numero > 250.
        STOP RUN.
 
+      *> Le pregunta al operador si este run debe retomar el ultimo
+      *> checkpoint grabado en vez de arrancar siempre desde 15.
+       PreguntaReinicio.
+       DISPLAY "Reanudar desde el ultimo checkpoint? (S/N): ".
+       PERFORM ConfirmaSN.
+       IF Respuesta-Afirmativa
+           PERFORM LeeCheckpoint
+       END-IF.
+
+       COPY UTILPARR.
 
+       LeeCheckpoint.
+       OPEN INPUT ArchivoCheckpoint.
+       IF Checkpoint-No-Existe
+           DISPLAY "No hay checkpoint previo, se inicia desde 15."
+       ELSE
+           READ ArchivoCheckpoint
+               AT END
+                   DISPLAY "No hay checkpoint previo, se inicia "
+                       "desde 15."
+               NOT AT END
+                   COMPUTE WS-Valor-Inicial = Chk-Valor-Clave + 10
+                   DISPLAY "Reanudando desde " WS-Valor-Inicial "."
+           END-READ
+       END-IF.
+       CLOSE ArchivoCheckpoint.
 
        Operacion.
        DISPLAY Numero.
+       ADD 1 TO WS-Contador-Iteraciones.
+       IF WS-Contador-Iteraciones >= WS-Intervalo-Checkpoint
+           PERFORM EscribeCheckpoint
+           MOVE ZEROS TO WS-Contador-Iteraciones
+       END-IF.
 
+      *> Deja el valor actual de Numero como el ultimo procesado, para
+      *> que un reinicio retome a partir de ahi en vez de desde el
+      *> principio.
+       EscribeCheckpoint.
+       OPEN OUTPUT ArchivoCheckpoint.
+       MOVE "performVarying" TO Chk-Programa.
+       MOVE Numero TO Chk-Valor-Clave.
+       MOVE FUNCTION CURRENT-DATE TO Chk-Fecha-Hora.
+       WRITE Registro-Checkpoint.
+       CLOSE ArchivoCheckpoint.
 
        END PROGRAM performVarying.
