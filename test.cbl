@@ -14,12 +14,30 @@
            FILE-CONTROL.
                SELECT OPTIONAL ARCHIVO-EMPLEADOS
                ASSIGN TO "empleados.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
 
        DATA DIVISION.
        FILE SECTION.
+      *> El archivo maestro de empleados ahora tiene un layout real en
+      *> lugar de ser una referencia sin registro. Se organizo como
+      *> indexado por Emp-ID para permitir lecturas directas desde el
+      *> mantenimiento y la nomina.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
        WORKING-STORAGE SECTION.
            01 NUMERO1 PIC 999 VALUE 15.
+
+           01 WS-Estado-Empleados PIC XX VALUE SPACES.
+               88 Empleados-No-Existe VALUE "05" "35".
+           01 WS-Fin-Empleados PIC X VALUE "N".
+               88 Fin-Empleados VALUE "S".
+           01 WS-Total-Empleados PIC 9(6) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *> Son todos goldos
@@ -28,5 +46,29 @@
             DISPLAY "Tres cuartos: " TRES-CUARTOS.
             DISPLAY NUMERO1.
 
+            PERFORM LeeArchivoEmpleados.
+
             STOP RUN.
+
+      *> Recorre el archivo maestro de empleados y cuenta cuantos
+      *> registros contiene, para confirmar que el archivo esta
+      *> accesible con su layout real.
+       LeeArchivoEmpleados.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF Empleados-No-Existe
+               DISPLAY "No existe empleados.dat todavia."
+           ELSE
+               MOVE "N" TO WS-Fin-Empleados
+               PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+                   READ ARCHIVO-EMPLEADOS
+                       AT END
+                           SET Fin-Empleados TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-Total-Empleados
+                   END-READ
+               END-PERFORM
+               DISPLAY "Empleados en el archivo: " WS-Total-Empleados
+               CLOSE ARCHIVO-EMPLEADOS
+           END-IF.
+
        END PROGRAM PRACTICANDO-COBOL.
