@@ -14,12 +14,22 @@
            01 Numero PIC 9(16) VALUE ZEROS.
            01 Resultado PIC 9(16) VALUE ZEROS.
 
+      *> Campos de trabajo para dejar rastro de la correccion manual
+      *> en la bitacora de cambios antes de que el MOVE pise el valor
+      *> anterior.
+           01 WS-Nombre-Anterior PIC X(32) VALUE SPACES.
+           01 WS-Nombre-Nuevo PIC X(32) VALUE SPACES.
+           01 WS-Nombre-Campo PIC X(20) VALUE "Nombre".
 
        PROCEDURE DIVISION.
       *> Se reasignan y muestran valores.
        ReasignaValores.
            DISPLAY Nombre.
+           MOVE Nombre TO WS-Nombre-Anterior.
            MOVE "Facundo" TO Nombre.
+           MOVE Nombre TO WS-Nombre-Nuevo.
+           CALL "RegistraCambio" USING WS-Nombre-Campo
+               WS-Nombre-Anterior WS-Nombre-Nuevo.
            DISPLAY Nombre.
 
 
