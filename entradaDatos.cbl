@@ -3,9 +3,33 @@
        PROGRAM-ID. EntradaDatos.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Archivo de captacion: cada captura completada se agrega aqui
+      *> para que procesos posteriores puedan leerla en vez de que se
+      *> pierda al desplazarse la pantalla.
+               SELECT OPTIONAL ArchivoClientes
+               ASSIGN TO "clientes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Clientes.
+
+      *> Contador de un solo registro con el proximo numero de
+      *> cliente a asignar.
+               SELECT OPTIONAL ArchivoContador
+               ASSIGN TO "contador_clientes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Contador.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoClientes
+           LABEL RECORD IS STANDARD.
+           COPY CLIENTE.
+
+       FD  ArchivoContador
+           LABEL RECORD IS STANDARD.
+           COPY CONTADOR.
+
        WORKING-STORAGE SECTION.
 
       *> Variables para datos de usuario.
@@ -13,8 +37,14 @@
            01 Nombre PIC X(15) VALUE SPACES.
            01 Apellido PIC X(15) VALUE SPACES.
            01 Edad PIC X(3) VALUE SPACES.
+           01 WS-Edad-Num PIC 999 VALUE ZEROS.
 
+           01 WS-Estado-Clientes PIC XX VALUE SPACES.
+               88 Clientes-No-Existe VALUE "05" "35".
+           01 WS-Estado-Contador PIC XX VALUE SPACES.
+               88 Contador-No-Existe VALUE "05" "35".
 
+           01 WS-Siguiente-ID PIC 9(06) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -32,6 +62,17 @@
       *> Solicita la edad:
            DISPLAY "¡Perfecto! Por ultimo su edad: ".
            ACCEPT Edad.
+           IF FUNCTION TRIM(Edad) IS NOT NUMERIC
+               DISPLAY "Edad invalida, introduzca solo digitos."
+               PERFORM SolicitaDatos
+           ELSE
+               MOVE FUNCTION NUMVAL(Edad) TO WS-Edad-Num
+               IF WS-Edad-Num > 120
+                   DISPLAY "Edad fuera de rango, debe estar entre 0 "
+                       "y 120."
+                   PERFORM SolicitaDatos
+               END-IF
+           END-IF.
 
        MuestraDatos.
 
@@ -42,6 +83,41 @@
            DISPLAY Apellido.
            DISPLAY "de "Edad " de edad".
 
+           PERFORM AsignaSiguienteID.
+           PERFORM GrabaCliente.
+
+           STOP RUN.
+
+      *> Lee el contador, lo incrementa y lo vuelve a dejar en el
+      *> archivo, para que el proximo run continue desde ahi. Si el
+      *> archivo todavia no existe se arranca en 1.
+       AsignaSiguienteID.
+           OPEN INPUT ArchivoContador.
+           IF Contador-No-Existe
+               MOVE 1 TO WS-Siguiente-ID
+           ELSE
+               READ ArchivoContador
+                   AT END MOVE 1 TO WS-Siguiente-ID
+                   NOT AT END MOVE Cnt-Siguiente-ID TO WS-Siguiente-ID
+               END-READ
+           END-IF.
+           CLOSE ArchivoContador.
+
+           OPEN OUTPUT ArchivoContador.
+           COMPUTE Cnt-Siguiente-ID = WS-Siguiente-ID + 1.
+           WRITE Registro-Contador.
+           CLOSE ArchivoContador.
+
+      *> Agrega el registro de esta captura al archivo de clientes.
+       GrabaCliente.
+           OPEN EXTEND ArchivoClientes.
+           MOVE WS-Siguiente-ID TO Cli-ID.
+           MOVE Nombre TO Cont-Nombre.
+           MOVE Apellido TO Cont-Primer-Apellido.
+           MOVE WS-Edad-Num TO Cli-Edad.
+           MOVE FUNCTION CURRENT-DATE TO Cli-Fecha-Hora.
+           WRITE Registro-Cliente.
+           CLOSE ArchivoClientes.
+           DISPLAY "Cliente numero " WS-Siguiente-ID " grabado.".
 
-            STOP RUN.
        END PROGRAM EntradaDatos.
