@@ -0,0 +1,126 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpleadosNomina.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+      *> El salario se maneja en pesos con decimales; el punto decimal
+      *> se muestra como coma, igual que el resto de los programas que
+      *> trabajan con importes.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARCHIVO-EMPLEADOS
+               ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Emp-ID
+               FILE STATUS IS WS-Estado-Empleados.
+
+               SELECT ARCHIVO-NOMINA
+               ASSIGN TO "nomina.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Nomina.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS
+           LABEL RECORD IS STANDARD.
+           COPY EMPLEADO.
+
+      *> Registro del padron de nomina: un renglon por empleado con el
+      *> sueldo bruto, el descuento y el neto a pagar.
+       FD  ARCHIVO-NOMINA
+           LABEL RECORD IS STANDARD.
+       01  Registro-Nomina.
+           05 Nom-Emp-ID              PIC 9(6).
+           05 Nom-Cont-Nombre             PIC X(20).
+           05 Nom-Cont-Primer-Apellido    PIC X(20).
+           05 Nom-Salario-Bruto       PIC 9(7)V99.
+           05 Nom-Descuento           PIC 9(7)V99.
+           05 Nom-Salario-Neto        PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Empleados PIC XX VALUE SPACES.
+       01 WS-Estado-Nomina PIC XX VALUE SPACES.
+       01 WS-Fin-Empleados PIC X VALUE "N".
+           88 Fin-Empleados VALUE "S".
+
+      *> Tasa de descuento aplicada al sueldo bruto para obtener el
+      *> neto a pagar.
+       01 WS-Tasa-Descuento PIC V99 VALUE ,13.
+
+      *> Campos de trabajo para RedondeaMoneda, la politica de
+      *> redondeo unica del taller. La nomina siempre usa el redondeo
+      *> estandar; no hay que elegirlo por pantalla.
+       01 WS-Monto-Sin-Redondear PIC S9(9)V9(4) VALUE ZEROS.
+       01 WS-Modo-Redondeo PIC X VALUE "S".
+       01 WS-Monto-Redondeado PIC S9(9)V99 VALUE ZEROS.
+
+       01 WS-Total-Empleados PIC 9(6) VALUE ZEROS.
+       01 WS-Total-Bruto PIC 9(9)V99 VALUE ZEROS.
+       01 WS-Total-Descuento PIC 9(9)V99 VALUE ZEROS.
+       01 WS-Total-Neto PIC 9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       GeneraNomina.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF WS-Estado-Empleados = "35"
+               DISPLAY "No existe el archivo de empleados todavia."
+           ELSE
+               OPEN OUTPUT ARCHIVO-NOMINA
+               MOVE "N" TO WS-Fin-Empleados
+               PERFORM WITH TEST BEFORE UNTIL Fin-Empleados
+                   READ ARCHIVO-EMPLEADOS
+                       AT END
+                           SET Fin-Empleados TO TRUE
+                       NOT AT END
+                           PERFORM CalculaNeto
+                           PERFORM AcumulaTotales
+                           WRITE Registro-Nomina
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-EMPLEADOS
+               CLOSE ARCHIVO-NOMINA
+               PERFORM MuestraResumenNomina
+           END-IF.
+
+           STOP RUN.
+
+      *> Calcula el descuento y el neto a pagar de un empleado, usando
+      *> RedondeaMoneda en lugar de un COMPUTE ROUNDED local para que
+      *> el criterio de redondeo sea el mismo en toda la nomina.
+       CalculaNeto.
+           MOVE Emp-ID TO Nom-Emp-ID.
+           MOVE Cont-Nombre TO Nom-Cont-Nombre.
+           MOVE Cont-Primer-Apellido TO Nom-Cont-Primer-Apellido.
+           MOVE Emp-Salario TO Nom-Salario-Bruto.
+
+           COMPUTE WS-Monto-Sin-Redondear =
+               Emp-Salario * WS-Tasa-Descuento.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO Nom-Descuento.
+
+           COMPUTE WS-Monto-Sin-Redondear =
+               Nom-Salario-Bruto - Nom-Descuento.
+           CALL "RedondeaMoneda" USING WS-Monto-Sin-Redondear
+               WS-Modo-Redondeo WS-Monto-Redondeado.
+           MOVE WS-Monto-Redondeado TO Nom-Salario-Neto.
+
+       AcumulaTotales.
+           ADD 1 TO WS-Total-Empleados.
+           ADD Nom-Salario-Bruto TO WS-Total-Bruto.
+           ADD Nom-Descuento TO WS-Total-Descuento.
+           ADD Nom-Salario-Neto TO WS-Total-Neto.
+
+       MuestraResumenNomina.
+           DISPLAY "== Resumen de nomina ==".
+           DISPLAY "Empleados procesados: " WS-Total-Empleados.
+           DISPLAY "Total bruto: " WS-Total-Bruto.
+           DISPLAY "Total descuentos: " WS-Total-Descuento.
+           DISPLAY "Total neto: " WS-Total-Neto.
+
+       END PROGRAM EmpleadosNomina.
