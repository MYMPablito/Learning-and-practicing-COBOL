@@ -1,11 +1,21 @@
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. listasNivel88.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> Suspenso de paises que no aparecieron en el catalogo, para
+      *> revisar calidad de datos.
+               SELECT OPTIONAL ArchivoRechazos
+               ASSIGN TO "paises_rechazados.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Estado-Rechazos.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoRechazos
+           LABEL RECORD IS STANDARD.
+           COPY RECHAZO.
 
        WORKING-STORAGE SECTION.
       *> Defino variables para trabajar con bucles.
@@ -19,21 +29,27 @@
            88 Sabado VALUE 6.
            88 Domingo VALUE 7.
 
-      *> Variables continentes y paises del mundo.
+      *> Variable con el pais que se pregunta por consola.
        01 Mundo PIC X(20).
-           88 PaisesAsiaticos VALUES "Butan" "Iran" "China" "Japon".
-           88 Africa VALUES "Egipto" "Etiopia" "Libia" "Marruecos"
-           "Nigeria" "Republica del Congo" "Senegal".
-           88 America VALUES "Argentina" "Mexico" "Colombia" "Peru"
-           "Republica Dominicana" "Venezuela" "Chile".
-           88 Asia VALUES "Butan" "Malasia" "Iran" "China" "Japon"
-           "Turquia" "Mongolia".
-           88 Europa VALUES "Australia" "Nueva Zelanda" "Samoa"
-           "Micronesia" "Tuvalu" "Palaos".
 
+       01 WS-Pais-Encontrado PIC X VALUE "N".
+           88 Pais-Encontrado VALUE "S".
+       01 WS-Continente-Encontrado PIC X(10) VALUE SPACES.
+
+      *> Resultado de VerificaDiaHabil para el dia ACCEPTado.
+       01 WS-Es-Dia-Habil PIC X VALUE "N".
+           88 Es-Dia-Habil VALUE "S".
 
+      *> Estado del archivo de rechazos y operador que esta usando el
+      *> programa, para dejar constancia de quien capturo cada rechazo.
+       01 WS-Estado-Rechazos PIC XX VALUE SPACES.
+       01 WS-Operador-ID PIC X(6) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       Inicio.
+       DISPLAY "Identificacion del operador: ".
+       ACCEPT WS-Operador-ID.
+
        SeleccionaDia.
        DISPLAY "¿Que dia de la semana estamos? (1-7)"
        ACCEPT diaSemana.
@@ -62,21 +78,49 @@
                                    DISPLAY "Coloca un dia valido"
        END-IF.
 
+      *> Misma verificacion Lunes-Viernes que usa el batch de nomina
+      *> para decidir si hoy es un dia habil, expuesta aqui como
+      *> subrutina en lugar de repetir la lista de 88-niveles.
+       CALL "VerificaDiaHabil" USING diaSemana WS-Es-Dia-Habil.
+       IF Es-Dia-Habil THEN
+           DISPLAY "Hoy es dia habil."
+       ELSE
+           DISPLAY "Hoy no es dia habil."
+       END-IF.
+
        SeleccionaPais.
        DISPLAY "Introduce un pais y te digosi esta en la BDD".
        ACCEPT Mundo.
 
-       IF PaisesAsiaticos AND Asia THEN
-           DISPLAY "El pais asiatico esta en la lista"
-       ELSE
-           IF Asia THEN
-               DISPLAY "El pais es asiatico, pero no esta en la lista"
-               " de paises especificados."
+      *> Mismo catalogo de paises y continentes que antes se cargaba
+      *> aqui, expuesto ahora como subrutina compartida para que otros
+      *> programas lo reutilicen sin duplicar la tabla.
+       CALL "BuscaPaisContinente" USING Mundo WS-Continente-Encontrado
+               WS-Pais-Encontrado.
+
+       IF Pais-Encontrado THEN
+           IF WS-Continente-Encontrado = "Asia" THEN
+               DISPLAY "El pais asiatico esta en la lista"
            ELSE
-               DISPLAY "El pais no es asiatico"
+               DISPLAY "El pais es " WS-Continente-Encontrado
+                   ", no es asiatico"
            END-IF
+       ELSE
+           DISPLAY "El pais no es asiatico"
+           PERFORM RegistraRechazo
        END-IF.
 
-
             STOP RUN.
+
+      *> Deja constancia en paises_rechazados.log de un pais que no
+      *> aparecio en el catalogo, para revisar calidad de datos y
+      *> ampliar el catalogo con casos reales en vez de adivinar.
+       RegistraRechazo.
+       OPEN EXTEND ArchivoRechazos.
+       MOVE Mundo TO Rec-Pais.
+       MOVE WS-Operador-ID TO Rec-Operador.
+       MOVE FUNCTION CURRENT-DATE TO Rec-Fecha-Hora.
+       WRITE Registro-Rechazo.
+       CLOSE ArchivoRechazos.
+
        END PROGRAM listasNivel88.
